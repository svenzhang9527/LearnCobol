@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SequenceSortUtility.
+      *> 对 SequentialFileExample 产出的 SEQUENCE.TXT 按 seqKey 升序排序
+      *> 并在排序过程中标记重复键，供加载索引主文件前的准备步骤使用
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT seqFile ASSIGN TO 'SEQUENCE.TXT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS fileStatus.
+           SELECT sortedFile ASSIGN TO 'SEQUENCE_SORTED.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS sortedStatus.
+           SELECT sortWork ASSIGN TO 'SEQWORK.TMP'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  seqFile.
+       01  seqRecord.
+           05 seqKey        PIC X(10).
+           05 seqData       PIC X(30).
+
+       SD  sortWork.
+       01  sortWorkRecord.
+           05 sortKey       PIC X(10).
+           05 sortData      PIC X(30).
+
+       FD  sortedFile.
+       01  sortedRecord.
+           05 sortedKey     PIC X(10).
+           05 sortedData    PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 fileStatus       PIC XX.
+       01 sortedStatus     PIC XX.
+       01 sortEOF          PIC X VALUE 'N'.
+       01 previousKey      PIC X(10) VALUE SPACES.
+       01 isFirstRecord    PIC X VALUE 'Y'.
+       01 duplicateCount   PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       OPEN OUTPUT sortedFile.
+       SORT sortWork
+           ASCENDING KEY sortKey
+           USING seqFile
+           OUTPUT PROCEDURE IS write-sorted-records.
+       CLOSE sortedFile.
+
+       DISPLAY "Sort complete. Duplicate keys found: " duplicateCount.
+       STOP RUN.
+
+       write-sorted-records.
+           PERFORM UNTIL sortEOF = 'Y'
+               RETURN sortWork
+                   AT END
+                       MOVE 'Y' TO sortEOF
+                   NOT AT END
+                       PERFORM check-and-write-record
+               END-RETURN
+           END-PERFORM.
+
+       check-and-write-record.
+           IF isFirstRecord = 'N' AND sortKey = previousKey
+               ADD 1 TO duplicateCount
+               DISPLAY "Duplicate key detected: " sortKey
+           END-IF.
+           MOVE 'N' TO isFirstRecord.
+           MOVE sortKey TO sortedKey previousKey.
+           MOVE sortData TO sortedData.
+           WRITE sortedRecord.
