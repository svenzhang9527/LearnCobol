@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Comp3PerformanceTest.
+      *> 跑同样数量、同样公式的余额计算，一遍用 COMP-3 压缩十进制字段，
+      *> 一遍用今天 BatchAccountProcessor 里的 DISPLAY 格式数字字段，
+      *> 各自计时，为把生产字段改成 COMP-3 提供真实的数据支撑
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> 跑几遍余额计算来放大两种格式之间的耗时差异
+       01 WS-ITERATIONS       PIC 9(7) VALUE 100000.
+       01 WS-LOOP-COUNTER     PIC 9(7) VALUE 0.
+
+      *> COMP-3（压缩十进制）版本的余额/利率/结果字段
+       01 WS-COMP3-BALANCE    PIC 9(9)V99 COMP-3 VALUE 10000.
+       01 WS-COMP3-RATE       PIC 9V9999 COMP-3 VALUE 0.05.
+       01 WS-COMP3-INTEREST   PIC 9(9)V99 COMP-3 VALUE 0.
+       01 WS-COMP3-NEW-BAL    PIC 9(9)V99 COMP-3 VALUE 0.
+
+      *> DISPLAY（今天生产字段用的格式）版本的同名字段
+       01 WS-DISPLAY-BALANCE  PIC 9(9)V99 VALUE 10000.
+       01 WS-DISPLAY-RATE     PIC 9V9999 VALUE 0.05.
+       01 WS-DISPLAY-INTEREST PIC 9(9)V99 VALUE 0.
+       01 WS-DISPLAY-NEW-BAL  PIC 9(9)V99 VALUE 0.
+
+      *> 计时用：HHMMSSss 格式的开始/结束时刻及换算出的百分之一秒耗时
+       01 WS-START-TIME       PIC 9(8).
+       01 WS-END-TIME         PIC 9(8).
+       01 WS-COMP3-ELAPSED    PIC 9(8).
+       01 WS-DISPLAY-ELAPSED  PIC 9(8).
+
+      *> HHMMSSss 拆分成时分秒和百分之一秒，换算成当天累计百分之一秒数，
+      *> 再相减，这样起止时刻跨分钟/跨小时也不会算出负数或乱码耗时
+       01 WS-TIME-HOURS       PIC 99.
+       01 WS-TIME-MINUTES     PIC 99.
+       01 WS-TIME-SECONDS     PIC 99.
+       01 WS-TIME-HUNDREDTHS  PIC 99.
+       01 WS-START-TOTAL-HSEC PIC 9(7).
+       01 WS-END-TOTAL-HSEC   PIC 9(7).
+      *> 一整天的百分之一秒数，跨零点时加回来把负差值拉正
+       01 WS-HSEC-PER-DAY     PIC 9(7) VALUE 8640000.
+
+       PROCEDURE DIVISION.
+       BEGIN-PROGRAM.
+           DISPLAY "Running " WS-ITERATIONS
+               " balance calculations with COMP-3 fields...".
+           ACCEPT WS-START-TIME FROM TIME.
+           PERFORM RUN-COMP3-CALCULATIONS
+               WS-ITERATIONS TIMES.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM CONVERT-TIMES-TO-HUNDREDTHS.
+           COMPUTE WS-COMP3-ELAPSED =
+               WS-END-TOTAL-HSEC - WS-START-TOTAL-HSEC.
+
+           DISPLAY "Running " WS-ITERATIONS
+               " balance calculations with DISPLAY fields...".
+           ACCEPT WS-START-TIME FROM TIME.
+           PERFORM RUN-DISPLAY-CALCULATIONS
+               WS-ITERATIONS TIMES.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM CONVERT-TIMES-TO-HUNDREDTHS.
+           COMPUTE WS-DISPLAY-ELAPSED =
+               WS-END-TOTAL-HSEC - WS-START-TOTAL-HSEC.
+
+           DISPLAY "===== COMP-3 VS DISPLAY TIMING (HHMMSSss) =====".
+           DISPLAY "COMP-3 elapsed  : " WS-COMP3-ELAPSED.
+           DISPLAY "DISPLAY elapsed : " WS-DISPLAY-ELAPSED.
+           STOP RUN.
+
+      *> 把起止时刻都换算成当天累计百分之一秒数，跨分钟/跨小时边界
+      *> 时直接相减也不会得出不合理的耗时；万一跨零点导致结果为负，
+      *> 加回一整天的百分之一秒数拉正
+       CONVERT-TIMES-TO-HUNDREDTHS.
+           MOVE WS-START-TIME(1:2) TO WS-TIME-HOURS.
+           MOVE WS-START-TIME(3:2) TO WS-TIME-MINUTES.
+           MOVE WS-START-TIME(5:2) TO WS-TIME-SECONDS.
+           MOVE WS-START-TIME(7:2) TO WS-TIME-HUNDREDTHS.
+           COMPUTE WS-START-TOTAL-HSEC =
+               WS-TIME-HOURS * 360000 + WS-TIME-MINUTES * 6000 +
+               WS-TIME-SECONDS * 100 + WS-TIME-HUNDREDTHS.
+           MOVE WS-END-TIME(1:2) TO WS-TIME-HOURS.
+           MOVE WS-END-TIME(3:2) TO WS-TIME-MINUTES.
+           MOVE WS-END-TIME(5:2) TO WS-TIME-SECONDS.
+           MOVE WS-END-TIME(7:2) TO WS-TIME-HUNDREDTHS.
+           COMPUTE WS-END-TOTAL-HSEC =
+               WS-TIME-HOURS * 360000 + WS-TIME-MINUTES * 6000 +
+               WS-TIME-SECONDS * 100 + WS-TIME-HUNDREDTHS.
+           IF WS-END-TOTAL-HSEC < WS-START-TOTAL-HSEC
+               ADD WS-HSEC-PER-DAY TO WS-END-TOTAL-HSEC
+           END-IF.
+
+      *> 与 CALCULATE-NEW-BALANCE 同样形状的简单利息公式，字段全是 COMP-3
+       RUN-COMP3-CALCULATIONS.
+           COMPUTE WS-COMP3-INTEREST =
+               WS-COMP3-BALANCE * WS-COMP3-RATE.
+           COMPUTE WS-COMP3-NEW-BAL =
+               WS-COMP3-BALANCE + WS-COMP3-INTEREST.
+
+      *> 同样的公式，字段全换成今天生产代码里用的 DISPLAY 格式
+       RUN-DISPLAY-CALCULATIONS.
+           COMPUTE WS-DISPLAY-INTEREST =
+               WS-DISPLAY-BALANCE * WS-DISPLAY-RATE.
+           COMPUTE WS-DISPLAY-NEW-BAL =
+               WS-DISPLAY-BALANCE + WS-DISPLAY-INTEREST.
