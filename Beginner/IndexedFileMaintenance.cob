@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IndexedFileMaintenance.
+      *> 对 IndexedFileExample 建立的 INDEXED.TXT 做增改删维护
+      *> 交易代码: A=新增(WRITE) C=修改(REWRITE) D=删除(DELETE)
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT idxFile ASSIGN TO 'INDEXED.TXT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS idxKey
+               ALTERNATE RECORD KEY IS idxName WITH DUPLICATES
+               FILE STATUS IS fileStatus.
+           SELECT transFile ASSIGN TO 'MAINT_TRANS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS transStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  idxFile.
+       01  idxRecord.
+           05 idxKey        PIC X(10).
+           05 idxName       PIC X(20).
+           05 idxData       PIC X(30).
+
+       FD  transFile.
+       01  transRecord.
+           05 transCode     PIC X.
+           05 transKey      PIC X(10).
+           05 transName     PIC X(20).
+           05 transData     PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 fileStatus      PIC XX.
+       01 transStatus     PIC XX.
+       01 transEOF        PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       OPEN I-O idxFile
+           IF fileStatus NOT = '00'
+               DISPLAY "Error opening INDEXED.TXT. File Status: "
+                   fileStatus
+               STOP RUN
+           END-IF.
+
+       OPEN INPUT transFile
+           IF transStatus NOT = '00'
+               DISPLAY "Error opening MAINT_TRANS.TXT. Status: "
+                   transStatus
+               STOP RUN
+           END-IF.
+
+       PERFORM process-transaction UNTIL transEOF = 'Y'.
+
+       CLOSE idxFile.
+       CLOSE transFile.
+       STOP RUN.
+
+       process-transaction.
+           READ transFile
+               AT END
+                   MOVE 'Y' TO transEOF
+               NOT AT END
+                   PERFORM apply-transaction
+           END-READ.
+
+       apply-transaction.
+           MOVE transKey TO idxKey.
+           EVALUATE transCode
+               WHEN 'A'
+                   PERFORM add-record
+               WHEN 'C'
+                   PERFORM change-record
+               WHEN 'D'
+                   PERFORM delete-record
+               WHEN OTHER
+                   DISPLAY "Unknown transaction code: " transCode
+           END-EVALUATE.
+
+       add-record.
+           MOVE transName TO idxName.
+           MOVE transData TO idxData.
+           WRITE idxRecord
+               INVALID KEY
+                   DISPLAY "Add failed, key exists: " idxKey
+               NOT INVALID KEY
+                   DISPLAY "Added: " idxKey
+           END-WRITE.
+
+       change-record.
+           READ idxFile
+               INVALID KEY
+                   DISPLAY "Change failed, not found: " idxKey
+               NOT INVALID KEY
+                   MOVE transName TO idxName
+                   MOVE transData TO idxData
+                   REWRITE idxRecord
+                       INVALID KEY
+                           DISPLAY "Rewrite failed: " idxKey
+                       NOT INVALID KEY
+                           DISPLAY "Changed: " idxKey
+                   END-REWRITE
+           END-READ.
+
+       delete-record.
+           DELETE idxFile RECORD
+               INVALID KEY
+                   DISPLAY "Delete failed, not found: " idxKey
+               NOT INVALID KEY
+                   DISPLAY "Deleted: " idxKey
+           END-DELETE.
