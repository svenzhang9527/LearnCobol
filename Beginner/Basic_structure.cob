@@ -14,6 +14,9 @@
        PROCEDURE DIVISION.
            MOVE 100 TO NUM1.           *> 给 NUM1 赋值
            MOVE 200 TO NUM2.           *> 给 NUM2 赋值
-           ADD NUM1 TO NUM2 GIVING RESULT.  *> 将 NUM1 和 NUM2 相加，结果存入 RESULT
+           ADD NUM1 TO NUM2 GIVING RESULT  *> 将 NUM1 和 NUM2 相加，结果存入 RESULT
+               ON SIZE ERROR
+                   DISPLAY 'RESULT overflow, value not stored'
+           END-ADD.
            DISPLAY 'RESULT = ' RESULT.  *> 输出结果
            STOP RUN.
