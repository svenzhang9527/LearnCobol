@@ -8,54 +8,148 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *    将输入文件绑定到名为 'input.txt' 的文件
-           SELECT inputFile ASSIGN TO 'input.txt' 
+           SELECT inputFile ASSIGN TO 'input.txt'
       *    指定文件的组织方式为逐行顺序
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    存放校验失败记录的异常报告文件
+           SELECT exceptionFile ASSIGN TO 'INPUT_EXCEPTIONS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    校验通过且满足处理规则的记录
+           SELECT processedFile ASSIGN TO 'PROCESSED.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    校验通过但不满足处理规则、暂不处理的记录
+           SELECT skippedFile ASSIGN TO 'SKIPPED.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
       *文件描述符，定义输入文件
-       FD  inputFile. 
+       FD  inputFile.
       *定义文件记录的结构
-       01 inputFileRecord. 
+       01 inputFileRecord.
       *记录数据的字段，最多 80 个字符
-           05 recordData PIC X(80). 
+           05 recordData PIC X(80).
+
+      *文件描述符，定义异常报告文件
+       FD  exceptionFile.
+       01 exceptionRecord.
+           05 EXC-REASON    PIC X(20).
+           05 EXC-DATA      PIC X(80).
+
+      *文件描述符，定义已处理记录文件
+       FD  processedFile.
+       01 processedRecord PIC X(80).
+
+      *文件描述符，定义被跳过记录文件
+       FD  skippedFile.
+       01 skippedRecord PIC X(80).
 
        WORKING-STORAGE SECTION.
       * 定义工作存储变量 WS-VAR1，初始值为 1000
-       01 WS-VAR1       PIC 9(4) VALUE 1000. 
+       01 WS-VAR1       PIC 9(4) VALUE 1000.
       * 定义工作存储变量 WS-NAME，初始值为 'John Doe'
-       01 WS-NAME       PIC X(20) VALUE 'John Doe'. 
+       01 WS-NAME       PIC X(20) VALUE 'John Doe'.
       * 定义工作存储变量 WS-COUNTER，初始值为 0
-       01 WS-COUNTER    PIC 9(3) VALUE 0. 
+       01 WS-COUNTER    PIC 9(3) VALUE 0.
       *定义文件结束标志，初始值为 'NO'
        01 EOF           PIC X(3) VALUE 'NO'.
+      *    recordData 的字段级校验视图：ID 必须非空，金额必须为数字
+       01 WS-RECORD-FIELDS.
+           05 WS-REC-ID       PIC X(10).
+           05 WS-REC-AMOUNT   PIC X(10).
+           05 WS-REC-REST     PIC X(60).
+      *    本条记录是否通过校验，'Y'/'N'
+       01 WS-VALID-SWITCH  PIC X VALUE 'Y'.
+      *    被异常报告拒绝的记录数
+       01 WS-REJECT-COUNT  PIC 9(3) VALUE 0.
+      *    金额字段的数值视图，用于判断路由规则
+       01 WS-REC-AMOUNT-NUM PIC 9(10) VALUE 0.
+      *    路由到 PROCESSED.DAT 的记录数
+       01 WS-PROCESSED-COUNT PIC 9(3) VALUE 0.
+      *    路由到 SKIPPED.DAT 的记录数
+       01 WS-SKIPPED-COUNT  PIC 9(3) VALUE 0.
 
        PROCEDURE DIVISION.
        BEGIN.
       *显示程序启动的消息
-           DISPLAY 'Starting Program...'. 
+           DISPLAY 'Starting Program...'.
       *    打开输入文件以供读取
-           OPEN INPUT inputFile 
+           OPEN INPUT inputFile
+      *    打开异常报告文件以供写入
+           OPEN OUTPUT exceptionFile
+      *    打开已处理/被跳过记录文件以供写入
+           OPEN OUTPUT processedFile
+           OPEN OUTPUT skippedFile
       *    循环读取文件，直到遇到文件末尾
-           PERFORM READ-FILE UNTIL EOF = 'YES' 
+           PERFORM READ-FILE UNTIL EOF = 'YES'
       *    关闭输入文件
-           CLOSE inputFile 
+           CLOSE inputFile
+      *    关闭异常报告文件
+           CLOSE exceptionFile
+      *    关闭已处理/被跳过记录文件
+           CLOSE processedFile
+           CLOSE skippedFile
+      *    打印本次运行实际处理的记录数，作为运行完成校验
+           DISPLAY 'Records processed: ' WS-COUNTER.
+           DISPLAY 'Records rejected : ' WS-REJECT-COUNT.
+           DISPLAY 'Records routed to PROCESSED.DAT: '
+               WS-PROCESSED-COUNT.
+           DISPLAY 'Records routed to SKIPPED.DAT  : '
+               WS-SKIPPED-COUNT.
       *    显示程序结束的消息
-           DISPLAY 'Program Finished.'. 
+           DISPLAY 'Program Finished.'.
       *    终止程序的执行
-           STOP RUN. 
+           STOP RUN.
 
        READ-FILE.
       *从文件中读取一条记录
-           READ inputFile INTO inputFileRecord 
+           READ inputFile INTO inputFileRecord
       *    如果到达文件末尾，将 EOF 设置为 'YES'
-               AT END MOVE 'YES' TO EOF  
+               AT END MOVE 'YES' TO EOF
            NOT AT END
-      *    显示读取的记录内容
-               DISPLAY 'Read record: ' recordData  
-      *        计数器递增
-               ADD 1 TO WS-COUNTER  
+               MOVE recordData TO WS-RECORD-FIELDS
+               PERFORM VALIDATE-RECORD
+               IF WS-VALID-SWITCH = 'Y'
+      *            显示读取的记录内容
+                   DISPLAY 'Read record: ' recordData
+      *            计数器递增
+                   ADD 1 TO WS-COUNTER
+                   PERFORM ROUTE-RECORD
+               ELSE
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
            END-READ.
+
+      *    校验通过的记录按金额是否为正数分流到
+      *    PROCESSED.DAT（需要处理）或 SKIPPED.DAT（暂不处理）
+       ROUTE-RECORD.
+           MOVE WS-REC-AMOUNT TO WS-REC-AMOUNT-NUM.
+           IF WS-REC-AMOUNT-NUM > 0
+               MOVE recordData TO processedRecord
+               WRITE processedRecord
+               ADD 1 TO WS-PROCESSED-COUNT
+           ELSE
+               MOVE recordData TO skippedRecord
+               WRITE skippedRecord
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF.
+
+      *    对记录做基本校验：ID 位置不能为空白，金额位置必须是数字
+       VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-SWITCH.
+           IF WS-REC-ID = SPACES
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF.
+           IF WS-REC-AMOUNT NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE 'VALIDATION FAILED' TO EXC-REASON.
+           MOVE recordData TO EXC-DATA.
+           WRITE exceptionRecord.
+           DISPLAY 'Rejected record: ' recordData.
+
       *     程序结束标记
-       END PROGRAM fileTest. 
+       END PROGRAM fileTest.
