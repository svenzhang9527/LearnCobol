@@ -5,8 +5,9 @@
        FILE-CONTROL.
            SELECT idxFile ASSIGN TO 'INDEXED.TXT'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS idxKey
+               ALTERNATE RECORD KEY IS idxName WITH DUPLICATES
                FILE STATUS IS fileStatus.
 
        DATA DIVISION.
@@ -14,17 +15,21 @@
        FD  idxFile.
        01  idxRecord.
            05 idxKey        PIC X(10).
+           05 idxName       PIC X(20).
            05 idxData       PIC X(30).
 
        WORKING-STORAGE SECTION.
        01 fileStatus      PIC XX.
        01 idxCounter      PIC 9(3) VALUE 0.
+       01 browseKey       PIC X(10).
+       01 browseEOF       PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        *> 打开文件进行写入
        OPEN OUTPUT idxFile
            IF fileStatus NOT = '00'
-               DISPLAY "Error opening file for writing. File Status: " fileStatus
+               DISPLAY "Error opening file for writing. File Status: "
+                   fileStatus
                STOP RUN
            END-IF.
 
@@ -32,15 +37,22 @@
        PERFORM write-record UNTIL idxCounter = 5
        CLOSE idxFile.
 
-       *> 打开文件进行读取
+       *> 打开文件进行读取/维护
        OPEN I-O idxFile
            IF fileStatus NOT = '00'
-               DISPLAY "Error opening file for reading. File Status: " fileStatus
+               DISPLAY "Error opening file for reading. File Status: "
+                   fileStatus
                STOP RUN
            END-IF.
 
        *> 读取特定的记录
-       PERFORM read-record UNTIL idxCounter = 5
+       MOVE 'Index-2' TO idxKey
+       PERFORM read-record.
+
+       *> 按键范围浏览全部记录（START + READ NEXT）
+       MOVE 'Index-1' TO browseKey
+       PERFORM browse-records.
+
        CLOSE idxFile.
 
        STOP RUN.
@@ -49,20 +61,48 @@
            ADD 1 TO idxCounter.
            MOVE 'Index-' TO idxKey.
            STRING idxCounter DELIMITED BY SIZE INTO idxKey
+           STRING 'Customer-' DELIMITED BY SIZE
+               idxCounter DELIMITED BY SIZE INTO idxName
            MOVE 'This is indexed record ' TO idxData.
            STRING idxCounter DELIMITED BY SIZE INTO idxData
            WRITE idxRecord
                INVALID KEY
-                   DISPLAY "Error writing record. File Status: " fileStatus
-                   STOP RUN
+                   EVALUATE fileStatus
+                       WHEN '22'
+                           DISPLAY "Duplicate key, rejected: " idxKey
+                       WHEN OTHER
+                           DISPLAY "Error writing record. File Status: "
+                               fileStatus
+                           STOP RUN
+                   END-EVALUATE
+           END-WRITE.
+           IF fileStatus = '00'
+               DISPLAY "Writing record: " idxKey " - " idxData
            END-IF.
-           DISPLAY "Writing record: " idxKey " - " idxData.  *> 这里打印写入的记录
 
        read-record.
-           MOVE 'Index-2' TO idxKey.  *> 读取特定索引记录
-           DISPLAY "Searching for: " idxKey  *> 打印正在搜索的索引
-           READ idxFile INVALID KEY
-               DISPLAY "Record not found."
-           NOT INVALID KEY
-               DISPLAY "Record: " idxKey " - " idxData
+           DISPLAY "Searching for: " idxKey.
+           READ idxFile
+               INVALID KEY
+                   DISPLAY "Record not found."
+               NOT INVALID KEY
+                   DISPLAY "Record: " idxKey " - " idxData
            END-READ.
+
+       browse-records.
+           DISPLAY "Browsing records with key >= " browseKey.
+           MOVE browseKey TO idxKey.
+           START idxFile KEY IS GREATER THAN OR EQUAL TO idxKey
+               INVALID KEY
+                   DISPLAY "No records found at or after " browseKey
+                   MOVE 'Y' TO browseEOF
+           END-START.
+           PERFORM UNTIL browseEOF = 'Y'
+               READ idxFile NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO browseEOF
+                   NOT AT END
+                       DISPLAY "Browse: " idxKey " - " idxName
+                           " - " idxData
+               END-READ
+           END-PERFORM.
