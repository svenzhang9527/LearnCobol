@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SequenceCompare.
+      *> 比较两份 SEQUENCE.TXT 快照（昨日/今日），按 seqKey 匹配
+      *> 产出新增/变更/删除报告，供下游加载前确认批量变动范围
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT oldFile ASSIGN TO 'SEQUENCE_OLD.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS oldStatus.
+           SELECT newFile ASSIGN TO 'SEQUENCE_NEW.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS newStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  oldFile.
+       01  oldRecord.
+           05 oldKey        PIC X(10).
+           05 oldData       PIC X(30).
+
+       FD  newFile.
+       01  newRecord.
+           05 newKey        PIC X(10).
+           05 newData       PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 oldStatus        PIC XX.
+       01 newStatus        PIC XX.
+       01 oldEOF           PIC X VALUE 'N'.
+       01 newEOF           PIC X VALUE 'N'.
+       01 addCount         PIC 9(5) VALUE 0.
+       01 changeCount      PIC 9(5) VALUE 0.
+       01 deleteCount      PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       OPEN INPUT oldFile
+           IF oldStatus NOT = '00'
+               DISPLAY "Error opening SEQUENCE_OLD.TXT. Status: "
+                   oldStatus
+               STOP RUN
+           END-IF.
+
+       OPEN INPUT newFile
+           IF newStatus NOT = '00'
+               DISPLAY "Error opening SEQUENCE_NEW.TXT. Status: "
+                   newStatus
+               STOP RUN
+           END-IF.
+
+       DISPLAY "===== SEQUENCE.TXT RECONCILIATION REPORT =====".
+       PERFORM read-old-record.
+       PERFORM read-new-record.
+
+       PERFORM UNTIL oldEOF = 'Y' AND newEOF = 'Y'
+           EVALUATE TRUE
+               WHEN oldEOF = 'Y'
+                   PERFORM report-add
+                   PERFORM read-new-record
+               WHEN newEOF = 'Y'
+                   PERFORM report-delete
+                   PERFORM read-old-record
+               WHEN oldKey < newKey
+                   PERFORM report-delete
+                   PERFORM read-old-record
+               WHEN oldKey > newKey
+                   PERFORM report-add
+                   PERFORM read-new-record
+               WHEN OTHER
+                   IF oldData NOT = newData
+                       PERFORM report-change
+                   END-IF
+                   PERFORM read-old-record
+                   PERFORM read-new-record
+           END-EVALUATE
+       END-PERFORM.
+
+       CLOSE oldFile.
+       CLOSE newFile.
+       DISPLAY "Adds: " addCount " Changes: " changeCount
+           " Deletes: " deleteCount.
+       STOP RUN.
+
+       read-old-record.
+           IF oldEOF = 'N'
+               READ oldFile
+                   AT END
+                       MOVE 'Y' TO oldEOF
+               END-READ
+           END-IF.
+
+       read-new-record.
+           IF newEOF = 'N'
+               READ newFile
+                   AT END
+                       MOVE 'Y' TO newEOF
+               END-READ
+           END-IF.
+
+       report-add.
+           ADD 1 TO addCount.
+           DISPLAY "ADD    : " newKey " - " newData.
+
+       report-change.
+           ADD 1 TO changeCount.
+           DISPLAY "CHANGE : " oldKey " - " oldData " -> " newData.
+
+       report-delete.
+           ADD 1 TO deleteCount.
+           DISPLAY "DELETE : " oldKey " - " oldData.
