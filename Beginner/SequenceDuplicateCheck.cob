@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SequenceDuplicateCheck.
+      *> 在 SequenceSortUtility 排好序的 SEQUENCE_SORTED.TXT 上做一次
+      *> 专门的重复键检查，把每个重复出现的 seqKey 记录写入异常报告，
+      *> 供加载索引主文件前先行核对，避免上游坏数据覆坏主文件
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT sortedFile ASSIGN TO 'SEQUENCE_SORTED.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS sortedStatus.
+           SELECT duplicateFile ASSIGN TO 'SEQUENCE_DUPLICATES.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS duplicateStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  sortedFile.
+       01  sortedRecord.
+           05 sortedKey      PIC X(10).
+           05 sortedData     PIC X(30).
+
+       FD  duplicateFile.
+       01  duplicateRecord.
+           05 dupKey         PIC X(10).
+           05 dupData        PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 sortedStatus      PIC XX.
+       01 duplicateStatus   PIC XX.
+       01 sortedEOF         PIC X VALUE 'N'.
+       01 isFirstRecord     PIC X VALUE 'Y'.
+       01 previousKey       PIC X(10) VALUE SPACES.
+       01 previousData      PIC X(30) VALUE SPACES.
+       01 previousWasDuplicate PIC X VALUE 'N'.
+       01 duplicateCount    PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       OPEN INPUT sortedFile
+           IF sortedStatus NOT = '00'
+               DISPLAY "Error opening SEQUENCE_SORTED.TXT. Status: "
+                   sortedStatus
+               STOP RUN
+           END-IF.
+
+       OPEN OUTPUT duplicateFile
+           IF duplicateStatus NOT = '00'
+               DISPLAY "Error opening SEQUENCE_DUPLICATES.TXT. Status: "
+                   duplicateStatus
+               STOP RUN
+           END-IF.
+
+       PERFORM UNTIL sortedEOF = 'Y'
+           READ sortedFile
+               AT END
+                   MOVE 'Y' TO sortedEOF
+               NOT AT END
+                   PERFORM CHECK-FOR-DUPLICATE
+           END-READ
+       END-PERFORM.
+
+       CLOSE sortedFile duplicateFile.
+       DISPLAY "Duplicate check complete. Duplicates written: "
+           duplicateCount.
+       IF duplicateCount > 0
+           DISPLAY "*** SEQUENCE_SORTED.TXT has duplicate keys -- "
+               "resolve SEQUENCE_DUPLICATES.TXT before loading "
+               "the master file."
+       END-IF.
+       STOP RUN.
+
+       CHECK-FOR-DUPLICATE.
+           IF isFirstRecord = 'N' AND sortedKey = previousKey
+               IF previousWasDuplicate = 'N'
+                   MOVE previousKey TO dupKey
+                   MOVE previousData TO dupData
+                   WRITE duplicateRecord
+                   ADD 1 TO duplicateCount
+               END-IF
+               MOVE sortedKey TO dupKey
+               MOVE sortedData TO dupData
+               WRITE duplicateRecord
+               ADD 1 TO duplicateCount
+               MOVE 'Y' TO previousWasDuplicate
+           ELSE
+               MOVE 'N' TO previousWasDuplicate
+           END-IF.
+           MOVE 'N' TO isFirstRecord.
+           MOVE sortedKey TO previousKey.
+           MOVE sortedData TO previousData.
