@@ -6,33 +6,113 @@
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> 批量抽取落地文件，供无法直连 MySQL 的下游作业使用
+           SELECT extractFile ASSIGN TO 'EMPLOYEE_EXTRACT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+      *> 主机侧员工主文件，FETCH 到的每一行都会同步写入
+           SELECT employeeFile ASSIGN TO 'EMPLOYEE_MASTER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+      *> SQLCODE 非 0/100 的真实错误记录在此
+           SELECT errorLogFile ASSIGN TO 'EMPLOYEE_QUERY_ERRORS.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+      *> 每一次 FETCH 的合规留痕：作业名、运行时间戳、取出的员工号
+           SELECT auditFile ASSIGN TO 'EMPLOYEE_QUERY_AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  extractFile.
+       01  EXTRACT-RECORD.
+           05 EXT-EMPLOYEE-ID     PIC X(10).
+           05 EXT-EMPLOYEE-NAME   PIC X(20).
+           05 EXT-EMPLOYEE-SALARY PIC X(10).
+           05 EXT-HIRE-DATE       PIC X(10).
+
+       FD  employeeFile.
+       01  EMPLOYEE-FILE-RECORD.
+           05 EMP-ID               PIC X(10).
+           05 EMP-NAME             PIC X(20).
+           05 EMP-SALARY           PIC X(10).
+           05 EMP-HIRE-DATE        PIC X(10).
+
+       FD  errorLogFile.
+       01  ERROR-LOG-RECORD        PIC X(100).
+
+       FD  auditFile.
+       01  AUDIT-LOG-RECORD.
+           05 AUD-JOB-NAME          PIC X(8).
+           05 AUD-RUN-DATE          PIC 9(8).
+           05 AUD-RUN-TIME          PIC 9(8).
+           05 AUD-EMPLOYEE-ID       PIC X(10).
+
        WORKING-STORAGE SECTION.
        EXEC SQL INCLUDE SQLCA END-EXEC.
        01  EMPLOYEE-RECORD.
-           05 EMPLOYEE-ID   PIC X(10).
-           05 EMPLOYEE-NAME PIC X(20).
+           05 EMPLOYEE-ID       PIC X(10).
+           05 EMPLOYEE-NAME     PIC X(20).
+           05 EMPLOYEE-SALARY   PIC X(10).
+           05 EMPLOYEE-HIRE-DATE PIC X(10).
+
+      *> 游标过滤用的部门代码；默认 SALES，可由作业控制 PARM 的
+      *> DEPT=xxxxx 覆盖，作为本次运行的定向抽取目标
+       01  DEPT-CODE            PIC X(10) VALUE 'SALES'.
+
+      *> 'Y' 表示除了 DISPLAY 之外还要把每行落地到 EMPLOYEE_EXTRACT.DAT；
+      *> 默认 Y，可由作业控制 PARM 的 EXTRACT=N 关闭落地、只做 DISPLAY
+       01  WS-EXTRACT-MODE      PIC X VALUE 'Y'.
+
+      *> 作业控制 PARM 解析：DEPT=xxxxx EXTRACT=Y/N，空格分隔，顺序不限
+       01  WS-COMMAND-LINE-PARM PIC X(40) VALUE SPACES.
+       01  WS-PARM-TOKEN-1      PIC X(20) VALUE SPACES.
+       01  WS-PARM-TOKEN-2      PIC X(20) VALUE SPACES.
+       01  WS-CURRENT-PARM-TOKEN PIC X(20) VALUE SPACES.
+       01  WS-EXTRACT-FILE-STATUS PIC XX.
+       01  WS-EMP-FILE-STATUS    PIC XX.
+       01  WS-ERROR-FILE-STATUS  PIC XX.
+       01  WS-AUDIT-FILE-STATUS  PIC XX.
+       01  WS-FETCH-DONE         PIC X VALUE 'N'.
+       01  WS-SQLCODE-DISPLAY    PIC -9(9).
+
+      *> 运行这份抽取的作业名，随每条审计记录落地，便于追溯
+       01  WS-JOB-NAME           PIC X(8) VALUE 'EMPQUERY'.
+       01  WS-RUN-DATE           PIC 9(8) VALUE 0.
+       01  WS-RUN-TIME           PIC 9(8) VALUE 0.
+
+      *> CONNECT 重试退避控制
+       01  WS-CONNECT-ATTEMPT    PIC 9 VALUE 0.
+       01  WS-CONNECT-MAX-ATTEMPTS PIC 9 VALUE 3.
+       01  WS-CONNECT-OK         PIC X VALUE 'N'.
+       01  WS-BACKOFF-LIMIT      PIC 9(6) VALUE 0.
+       01  WS-BACKOFF-COUNTER    PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
            DISPLAY "STARTING THE EMPLOYEE QUERY PROGRAM.".
+           PERFORM CHECK-RUNTIME-PARAMETERS.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
 
-           *> CONNECT TO DATABASE
-           EXEC SQL 
-               CONNECT TO 'mysql://root:Aa123456@localhost:3309/licai'
-           END-EXEC.
+           OPEN OUTPUT extractFile.
+           OPEN OUTPUT employeeFile.
+           OPEN OUTPUT errorLogFile.
+           OPEN OUTPUT auditFile.
 
-           IF SQLCODE NOT = 0
-               DISPLAY "ERROR CONNECTING TO DATABASE."
-               DISPLAY "SQLCODE: " SQLCODE.
-               DISPLAY "SQLERRMC: " SQLERRMC.
-               STOP RUN
-           END-IF.
+           PERFORM CONNECT-TO-DATABASE.
 
-           * DECLARE CURSOR
+           * DECLARE CURSOR, FILTERED BY DEPARTMENT CODE
            EXEC SQL
                DECLARE C1 CURSOR FOR
-                   SELECT employee_id, employee_name FROM employees
+                   SELECT employee_id, employee_name, salary, hire_date
+                       FROM employees
+                       WHERE department_code = :DEPT-CODE
            END-EXEC.
 
            * OPEN CURSOR
@@ -40,17 +120,24 @@
                OPEN C1
            END-EXEC.
 
-           PERFORM UNTIL SQLCODE NOT = 0
+           PERFORM UNTIL WS-FETCH-DONE = 'Y'
                * FETCH ROW
                EXEC SQL
-                   FETCH C1 INTO :EMPLOYEE-ID, :EMPLOYEE-NAME
+                   FETCH C1 INTO :EMPLOYEE-ID, :EMPLOYEE-NAME,
+                       :EMPLOYEE-SALARY, :EMPLOYEE-HIRE-DATE
                END-EXEC.
 
-               IF SQLCODE = 0
-                   DISPLAY "EMPLOYEE ID: " EMPLOYEE-ID ", NAME: " EMPLOYEE-NAME.
-               ELSE
-                   DISPLAY "NO MORE RECORDS".
-               END-IF.
+               EVALUATE SQLCODE
+                   WHEN 0
+                       PERFORM PROCESS-FETCHED-ROW
+                   WHEN 100
+                       MOVE 'Y' TO WS-FETCH-DONE
+                   WHEN OTHER
+                       DISPLAY "FETCH ERROR. SQLCODE: " SQLCODE
+                       DISPLAY "SQLERRMC: " SQLERRMC
+                       PERFORM WRITE-ERROR-LOG
+                       MOVE 'Y' TO WS-FETCH-DONE
+               END-EVALUATE
            END-PERFORM.
 
            * CLOSE CURSOR
@@ -63,8 +150,118 @@
                DISCONNECT CURRENT
            END-EXEC.
 
+           CLOSE extractFile.
+           CLOSE employeeFile.
+           CLOSE errorLogFile.
+           CLOSE auditFile.
+
            DISPLAY "ENDING THE EMPLOYEE QUERY PROGRAM.".
            STOP RUN.
 
+      *> 解析作业控制 PARM：DEPT=xxxxx 指定定向抽取部门，
+      *> EXTRACT=N 关闭落地 EMPLOYEE_EXTRACT.DAT（默认 DEPT=SALES EXTRACT=Y）
+       CHECK-RUNTIME-PARAMETERS.
+           ACCEPT WS-COMMAND-LINE-PARM FROM COMMAND-LINE.
+           UNSTRING WS-COMMAND-LINE-PARM DELIMITED BY SPACE
+               INTO WS-PARM-TOKEN-1 WS-PARM-TOKEN-2
+           END-UNSTRING.
+           MOVE WS-PARM-TOKEN-1 TO WS-CURRENT-PARM-TOKEN.
+           PERFORM APPLY-RUNTIME-PARM-TOKEN.
+           MOVE WS-PARM-TOKEN-2 TO WS-CURRENT-PARM-TOKEN.
+           PERFORM APPLY-RUNTIME-PARM-TOKEN.
+
+      *> 识别一个 KEY=VALUE 形式的 PARM 词元并应用到对应开关上
+       APPLY-RUNTIME-PARM-TOKEN.
+           IF WS-CURRENT-PARM-TOKEN(1:5) = 'DEPT='
+               MOVE WS-CURRENT-PARM-TOKEN(6:10) TO DEPT-CODE
+               DISPLAY "PARM override: dept-code=" DEPT-CODE
+           ELSE
+               IF WS-CURRENT-PARM-TOKEN(1:8) = 'EXTRACT='
+                   MOVE WS-CURRENT-PARM-TOKEN(9:1) TO WS-EXTRACT-MODE
+                   DISPLAY "PARM override: extract-mode=" WS-EXTRACT-MODE
+               END-IF
+           END-IF.
+
+      *> 连接数据库，瞬时故障时按退避间隔重试几次再放弃
+       CONNECT-TO-DATABASE.
+           PERFORM UNTIL WS-CONNECT-OK = 'Y'
+                   OR WS-CONNECT-ATTEMPT >= WS-CONNECT-MAX-ATTEMPTS
+               ADD 1 TO WS-CONNECT-ATTEMPT
+               EXEC SQL
+                   CONNECT TO 'mysql://root:Aa123456@localhost:3309/licai'
+               END-EXEC
+               IF SQLCODE = 0
+                   MOVE 'Y' TO WS-CONNECT-OK
+               ELSE
+                   DISPLAY "CONNECT ATTEMPT " WS-CONNECT-ATTEMPT
+                       " FAILED. SQLCODE: " SQLCODE
+                   IF WS-CONNECT-ATTEMPT < WS-CONNECT-MAX-ATTEMPTS
+                       PERFORM WAIT-BEFORE-RETRY
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-CONNECT-OK NOT = 'Y'
+               DISPLAY "ERROR CONNECTING TO DATABASE AFTER "
+                   WS-CONNECT-MAX-ATTEMPTS " ATTEMPTS."
+               DISPLAY "SQLCODE: " SQLCODE
+               DISPLAY "SQLERRMC: " SQLERRMC
+               PERFORM WRITE-ERROR-LOG
+               CLOSE extractFile
+               CLOSE employeeFile
+               CLOSE errorLogFile
+               CLOSE auditFile
+               STOP RUN
+           END-IF.
+
+      *> 按已重试次数递增等待量的简易退避延迟
+       WAIT-BEFORE-RETRY.
+           COMPUTE WS-BACKOFF-LIMIT = WS-CONNECT-ATTEMPT * 2000.
+           MOVE 0 TO WS-BACKOFF-COUNTER.
+           PERFORM UNTIL WS-BACKOFF-COUNTER >= WS-BACKOFF-LIMIT
+               ADD 1 TO WS-BACKOFF-COUNTER
+           END-PERFORM.
+
+       PROCESS-FETCHED-ROW.
+           DISPLAY "EMPLOYEE ID: " EMPLOYEE-ID ", NAME: " EMPLOYEE-NAME
+               ", SALARY: " EMPLOYEE-SALARY ", HIRE DATE: "
+               EMPLOYEE-HIRE-DATE.
+           PERFORM WRITE-EMPLOYEE-MASTER-RECORD.
+           IF WS-EXTRACT-MODE = 'Y'
+               PERFORM WRITE-EXTRACT-RECORD
+           END-IF.
+           PERFORM WRITE-AUDIT-LOG-RECORD.
+
+       WRITE-EMPLOYEE-MASTER-RECORD.
+           MOVE EMPLOYEE-ID TO EMP-ID.
+           MOVE EMPLOYEE-NAME TO EMP-NAME.
+           MOVE EMPLOYEE-SALARY TO EMP-SALARY.
+           MOVE EMPLOYEE-HIRE-DATE TO EMP-HIRE-DATE.
+           WRITE EMPLOYEE-FILE-RECORD
+               INVALID KEY
+                   DISPLAY "Duplicate employee ID skipped: " EMP-ID
+           END-WRITE.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE EMPLOYEE-ID TO EXT-EMPLOYEE-ID.
+           MOVE EMPLOYEE-NAME TO EXT-EMPLOYEE-NAME.
+           MOVE EMPLOYEE-SALARY TO EXT-EMPLOYEE-SALARY.
+           MOVE EMPLOYEE-HIRE-DATE TO EXT-HIRE-DATE.
+           WRITE EXTRACT-RECORD.
 
+       WRITE-AUDIT-LOG-RECORD.
+           MOVE WS-JOB-NAME TO AUD-JOB-NAME.
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE.
+           MOVE WS-RUN-TIME TO AUD-RUN-TIME.
+           MOVE EMPLOYEE-ID TO AUD-EMPLOYEE-ID.
+           WRITE AUDIT-LOG-RECORD.
 
+       WRITE-ERROR-LOG.
+           MOVE SPACES TO ERROR-LOG-RECORD.
+           MOVE SQLCODE TO WS-SQLCODE-DISPLAY.
+           STRING "SQLCODE=" DELIMITED BY SIZE
+               WS-SQLCODE-DISPLAY DELIMITED BY SIZE
+               " SQLERRMC=" DELIMITED BY SIZE
+               SQLERRMC DELIMITED BY SIZE
+               INTO ERROR-LOG-RECORD
+           END-STRING.
+           WRITE ERROR-LOG-RECORD.
