@@ -4,11 +4,59 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-MESSAGE       PIC X(50) VALUE 'Hello, CICS World!'.
+      *> 柜员键入的账户号，作为读取索引账户文件的 RIDFLD
+       01 WS-ACCOUNT-ID    PIC 9(4).
+      *> EXEC CICS READ 的响应码
+       01 WS-RESP          PIC S9(8) COMP.
+      *> 格式化后的余额显示值，回填到 ACCTBALO
+       01 WS-BALANCE-DISPLAY PIC ZZZZZZ9.99.
+
+      *> 账户主文件记录，与 BatchAccountProcessor 共用同一份索引文件布局
+       01 ACCOUNT-RECORD.
+           COPY ACCTREC.
+
+      *> 账户查询屏幕 (ACCTMAP) 的符号映射
+       COPY ACCTMAP.
+
        PROCEDURE DIVISION.
 
        CICS-START.
-           DISPLAY 'Starting CICS Program...'   *>/* 输出开始消息 */ 发送消息到 CICS 客户端
-           EXEC CICS SEND TEXT(WS-MESSAGE)   
+           DISPLAY 'Starting CICS Program...'.
+
+           EXEC CICS RECEIVE
+               MAP('ACCTMAP')
+               MAPSET('ACCTMAP')
+               INTO(ACCTMAPI)
+           END-EXEC.
+
+           MOVE ACCTIDI TO WS-ACCOUNT-ID.
+
+           EXEC CICS READ
+               FILE('ACCTFILE')
+               INTO(ACCOUNT-RECORD)
+               RIDFLD(WS-ACCOUNT-ID)
+               KEYLENGTH(4)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE ACCOUNT-ID TO ACCTIDO
+               MOVE ACCOUNT-NAME TO ACCTNAMO
+               MOVE ACCOUNT-BALANCE TO WS-BALANCE-DISPLAY
+               MOVE WS-BALANCE-DISPLAY TO ACCTBALO
+           ELSE
+               MOVE WS-ACCOUNT-ID TO ACCTIDO
+               MOVE 'NOT FOUND' TO ACCTNAMO
+               MOVE SPACES TO ACCTBALO
+           END-IF.
+
+           EXEC CICS SEND
+               MAP('ACCTMAP')
+               MAPSET('ACCTMAP')
+               FROM(ACCTMAPO)
+           END-EXEC.
+
+           DISPLAY 'CICS Program Finished!'.
+
+           EXEC CICS RETURN
            END-EXEC.
-           DISPLAY 'CICS Program Finished!'   *>/* 输出结束消息 */
-           STOP RUN.
