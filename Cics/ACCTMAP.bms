@@ -0,0 +1,49 @@
+***********************************************************************
+* ACCTMAP - Account balance inquiry screen                            *
+* Teller keys ACCOUNT-ID, transaction reads the indexed account file  *
+* and redisplays ACCOUNT-NAME and the processed balance.              *
+* Assembled to produce Copybooks/ACCTMAP.CPY (symbolic map); this is  *
+* the BMS source of record, maintained by hand alongside it.          *
+***********************************************************************
+ACCTMAP  DFHMSD TYPE=MAP,                                            X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=FREEKB
+*
+ACCTINQ  DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='ACCOUNT INQUIRY'
+*
+         DFHMDF POS=(3,1),                                           X
+               LENGTH=10,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='ACCOUNT ID'
+ACCTID   DFHMDF POS=(3,12),                                           X
+               LENGTH=4,                                              X
+               ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(4,1),                                           X
+               LENGTH=10,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='NAME'
+ACCTNAM  DFHMDF POS=(4,12),                                           X
+               LENGTH=10,                                             X
+               ATTRB=PROT
+*
+         DFHMDF POS=(5,1),                                           X
+               LENGTH=10,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='BALANCE'
+ACCTBAL  DFHMDF POS=(5,12),                                           X
+               LENGTH=11,                                             X
+               ATTRB=PROT
+*
+         DFHMSD TYPE=FINAL
+         END
