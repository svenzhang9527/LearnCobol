@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.                                          *> 程序标识部分
+       PROGRAM-ID. BalanceTierReport.  *> 读取 ACCOUNT_OUTPUT.DAT，按余额档次汇总
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTPUT-FILE ASSIGN TO "ACCOUNT_OUTPUT.DAT"  *> 批处理产出的账户结果文件
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUTPUT-FILE.  *> 与 BatchAccountProcessor 共用同一份输出记录布局
+       01  OUTPUT-RECORD.
+           COPY ACCTOUT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                  PIC X VALUE 'N'.  *> 文件结束标志
+       01  WS-TIER1-LIMIT          PIC 9(7)V99 VALUE 1000.00.  *> 低档上限
+       01  WS-TIER2-LIMIT          PIC 9(7)V99 VALUE 10000.00.  *> 中档上限
+       01  WS-TIER1-COUNT          PIC 9(7) VALUE 0.  *> 低档账户数
+       01  WS-TIER2-COUNT          PIC 9(7) VALUE 0.  *> 中档账户数
+       01  WS-TIER3-COUNT          PIC 9(7) VALUE 0.  *> 高档账户数
+       01  WS-TIER1-SUBTOTAL       PIC S9(9)V99 VALUE 0.  *> 低档小计
+       01  WS-TIER2-SUBTOTAL       PIC S9(9)V99 VALUE 0.  *> 中档小计
+       01  WS-TIER3-SUBTOTAL       PIC S9(9)V99 VALUE 0.  *> 高档小计
+       01  WS-GRAND-TOTAL          PIC S9(9)V99 VALUE 0.  *> 总计
+
+       PROCEDURE DIVISION.
+
+       BEGIN-PROGRAM.
+           OPEN INPUT OUTPUT-FILE.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ OUTPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM CLASSIFY-AND-ACCUMULATE
+               END-READ
+           END-PERFORM.
+
+           CLOSE OUTPUT-FILE.
+           PERFORM PRINT-SUMMARY.
+           STOP RUN.
+
+       CLASSIFY-AND-ACCUMULATE.
+           ADD FINAL-ACCOUNT-BALANCE TO WS-GRAND-TOTAL.
+           EVALUATE TRUE
+               WHEN FINAL-ACCOUNT-BALANCE < WS-TIER1-LIMIT
+                   ADD 1 TO WS-TIER1-COUNT
+                   ADD FINAL-ACCOUNT-BALANCE TO WS-TIER1-SUBTOTAL
+               WHEN FINAL-ACCOUNT-BALANCE < WS-TIER2-LIMIT
+                   ADD 1 TO WS-TIER2-COUNT
+                   ADD FINAL-ACCOUNT-BALANCE TO WS-TIER2-SUBTOTAL
+               WHEN OTHER
+                   ADD 1 TO WS-TIER3-COUNT
+                   ADD FINAL-ACCOUNT-BALANCE TO WS-TIER3-SUBTOTAL
+           END-EVALUATE.
+
+       PRINT-SUMMARY.
+           DISPLAY "===== BALANCE TIER SUMMARY =====".
+           DISPLAY "UNDER  1,000.00 : " WS-TIER1-COUNT
+               " accounts, subtotal " WS-TIER1-SUBTOTAL.
+           DISPLAY "1,000 - 9,999.99: " WS-TIER2-COUNT
+               " accounts, subtotal " WS-TIER2-SUBTOTAL.
+           DISPLAY "10,000 AND OVER : " WS-TIER3-COUNT
+               " accounts, subtotal " WS-TIER3-SUBTOTAL.
+           DISPLAY "GRAND TOTAL BALANCE: " WS-GRAND-TOTAL.
