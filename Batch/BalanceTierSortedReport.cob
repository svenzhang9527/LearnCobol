@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.                                          *> 程序标识部分
+       PROGRAM-ID. BalanceTierSortedReport.  *> 按余额档次排序并打印分档小计/总计的控制断点报表
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTPUT-FILE ASSIGN TO "ACCOUNT_OUTPUT.DAT"  *> 批处理产出的账户结果文件
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK ASSIGN TO "TIERWORK.TMP".  *> 排序用临时工作文件
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUTPUT-FILE.  *> 与 BatchAccountProcessor 共用同一份输出记录布局
+       01  OUTPUT-RECORD.
+           COPY ACCTOUT.
+
+       SD  SORT-WORK.
+       01  SORT-WORK-RECORD.
+           05 SW-TIER-RANK      PIC 9.  *> 档次排序序号：1=BRONZE 2=SILVER 3=GOLD 4=DORM
+           05 SW-ACCT-ID        PIC 9(4).
+           05 SW-ACCT-NAME      PIC X(10).
+           05 SW-BALANCE        PIC S9(7)V99 COMP-3.
+           05 SW-TIER-CODE      PIC X(6).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF               PIC X VALUE 'N'.  *> 读取 ACCOUNT_OUTPUT.DAT 的结束标志
+       01  WS-SORT-EOF          PIC X VALUE 'N'.  *> RETURN 排序结果的结束标志
+       01  WS-FIRST-RECORD      PIC X VALUE 'Y'.  *> 是否为打印的第一条记录（避免提前打小计）
+       01  WS-CURRENT-TIER      PIC X(6) VALUE SPACES.  *> 控制断点字段：当前所在档次
+       01  WS-TIER-COUNT        PIC 9(7) VALUE 0.  *> 当前档次账户数
+       01  WS-TIER-SUBTOTAL     PIC S9(9)V99 VALUE 0.  *> 当前档次小计
+       01  WS-GRAND-COUNT       PIC 9(7) VALUE 0.  *> 全部账户数
+       01  WS-GRAND-TOTAL       PIC S9(9)V99 VALUE 0.  *> 总计
+
+       PROCEDURE DIVISION.
+
+       BEGIN-PROGRAM.
+           SORT SORT-WORK
+               ASCENDING KEY SW-TIER-RANK SW-ACCT-ID
+               INPUT PROCEDURE IS RANK-AND-RELEASE-RECORDS
+               OUTPUT PROCEDURE IS PRINT-SORTED-RECORDS.
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM PRINT-TIER-SUBTOTAL  *> 打印最后一个档次的小计
+           END-IF.
+           DISPLAY "================================".
+           DISPLAY "GRAND TOTAL: " WS-GRAND-COUNT
+               " accounts, balance " WS-GRAND-TOTAL.
+           STOP RUN.
+
+       RANK-AND-RELEASE-RECORDS.
+           OPEN INPUT OUTPUT-FILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ OUTPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM BUILD-SORT-RECORD
+                       RELEASE SORT-WORK-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE OUTPUT-FILE.
+
+       BUILD-SORT-RECORD.
+           EVALUATE ACCT-TIER-CODE
+               WHEN 'BRONZE'
+                   MOVE 1 TO SW-TIER-RANK
+               WHEN 'SILVER'
+                   MOVE 2 TO SW-TIER-RANK
+               WHEN 'GOLD'
+                   MOVE 3 TO SW-TIER-RANK
+               WHEN 'DORM'
+                   MOVE 4 TO SW-TIER-RANK
+               WHEN OTHER
+                   MOVE 9 TO SW-TIER-RANK
+           END-EVALUATE.
+           MOVE ACCT-ID TO SW-ACCT-ID.
+           MOVE ACCT-NAME TO SW-ACCT-NAME.
+           MOVE FINAL-ACCOUNT-BALANCE TO SW-BALANCE.
+           MOVE ACCT-TIER-CODE TO SW-TIER-CODE.
+
+       PRINT-SORTED-RECORDS.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN SORT-WORK
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END
+                       PERFORM PRINT-DETAIL-LINE
+               END-RETURN
+           END-PERFORM.
+
+       PRINT-DETAIL-LINE.
+           IF WS-FIRST-RECORD = 'Y'
+               MOVE SW-TIER-CODE TO WS-CURRENT-TIER
+               MOVE 'N' TO WS-FIRST-RECORD
+               DISPLAY "===== " WS-CURRENT-TIER " ====="
+           ELSE IF SW-TIER-CODE NOT = WS-CURRENT-TIER
+               PERFORM PRINT-TIER-SUBTOTAL  *> 档次变化，先打上一档的小计再换档
+               MOVE SW-TIER-CODE TO WS-CURRENT-TIER
+               DISPLAY "===== " WS-CURRENT-TIER " ====="
+           END-IF.
+           DISPLAY "  " SW-ACCT-ID " " SW-ACCT-NAME " " SW-BALANCE.
+           ADD 1 TO WS-TIER-COUNT.
+           ADD SW-BALANCE TO WS-TIER-SUBTOTAL.
+           ADD 1 TO WS-GRAND-COUNT.
+           ADD SW-BALANCE TO WS-GRAND-TOTAL.
+
+       PRINT-TIER-SUBTOTAL.
+           DISPLAY "  ---- " WS-CURRENT-TIER " SUBTOTAL: " WS-TIER-COUNT
+               " accounts, balance " WS-TIER-SUBTOTAL.
+           MOVE 0 TO WS-TIER-COUNT.
+           MOVE 0 TO WS-TIER-SUBTOTAL.
