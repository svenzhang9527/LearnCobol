@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.                                          *> 程序标识部分
+       PROGRAM-ID. AccountMasterUpdate.  *> 老主档 + 交易文件 -> 新主档的标准过账更新作业
+
+      *> 标准三文件主档更新：按 ACCOUNT-ID 升序把老主档和交易文件做
+      *> 平衡线匹配（balanced-line match-merge），新增/变更/删除交易
+      *> 应用到新主档上。交易文件须预先按 TXN-ACCOUNT-ID 升序排好，
+      *> 做法与 SequenceSortUtility 对 SEQUENCE.TXT 的排序一致。
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER-FILE ASSIGN TO "ACCOUNT_INPUT.DAT"  *> 更新前的账户主文件
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OM-ACCOUNT-ID
+               FILE STATUS IS WS-OLD-MASTER-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "ACCOUNT_TRANSACTIONS.DAT"  *> 当日新增/变更/删除交易，预先按账户ID排序
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+           SELECT NEW-MASTER-FILE ASSIGN TO "ACCOUNT_INPUT_NEW.DAT"  *> 过账后的新账户主文件
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NM-ACCOUNT-ID
+               FILE STATUS IS WS-NEW-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-MASTER-FILE.
+       01  OLD-MASTER-RECORD.
+           COPY ACCTREC
+               REPLACING ==ACCOUNT-ID== BY ==OM-ACCOUNT-ID==
+                   ==ACCOUNT-NAME== BY ==OM-ACCOUNT-NAME==
+                   ==ACCOUNT-BALANCE== BY ==OM-ACCOUNT-BALANCE==
+                   ==YTD-INTEREST-PAID== BY
+                       ==OM-YTD-INTEREST-PAID==
+                   ==CURRENCY-CODE== BY ==OM-CURRENCY-CODE==
+                   ==DORMANT-FLAG== BY ==OM-DORMANT-FLAG==.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05 TXN-ACCOUNT-ID        PIC 9(4).
+           05 TXN-TYPE              PIC X.  *> 'A'=新增 'C'=变更 'D'=删除
+           05 TXN-ACCOUNT-NAME      PIC X(10).
+           05 TXN-ACCOUNT-BALANCE   PIC 9(7)V99.
+           05 TXN-BALANCE-PRESENT   PIC X.  *> 'Y'=本交易携带新余额，'N'/空白=未提供，余额不变
+
+       FD  NEW-MASTER-FILE.
+       01  NEW-MASTER-RECORD.
+           COPY ACCTREC
+               REPLACING ==ACCOUNT-ID== BY ==NM-ACCOUNT-ID==
+                   ==ACCOUNT-NAME== BY ==NM-ACCOUNT-NAME==
+                   ==ACCOUNT-BALANCE== BY ==NM-ACCOUNT-BALANCE==
+                   ==YTD-INTEREST-PAID== BY
+                       ==NM-YTD-INTEREST-PAID==
+                   ==CURRENCY-CODE== BY ==NM-CURRENCY-CODE==
+                   ==DORMANT-FLAG== BY ==NM-DORMANT-FLAG==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-MASTER-STATUS     PIC XX VALUE '00'.
+       01  WS-TXN-FILE-STATUS       PIC XX VALUE '00'.
+       01  WS-NEW-MASTER-STATUS     PIC XX VALUE '00'.
+       01  WS-OLD-MASTER-EOF        PIC X VALUE 'N'.
+       01  WS-TXN-EOF               PIC X VALUE 'N'.
+       01  WS-UNCHANGED-COUNT       PIC 9(7) VALUE 0.  *> 原样滚存的账户数
+       01  WS-ADDED-COUNT           PIC 9(7) VALUE 0.  *> 新增账户数
+       01  WS-CHANGED-COUNT         PIC 9(7) VALUE 0.  *> 变更账户数
+       01  WS-DELETED-COUNT         PIC 9(7) VALUE 0.  *> 删除账户数
+       01  WS-EXCEPTION-COUNT       PIC 9(7) VALUE 0.  *> 无法匹配/类型不明的交易数
+
+       PROCEDURE DIVISION.
+
+       BEGIN-PROGRAM.
+           OPEN INPUT OLD-MASTER-FILE.
+           IF WS-OLD-MASTER-STATUS NOT = '00'
+               DISPLAY "Error opening old master. File Status: "
+                   WS-OLD-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TXN-FILE-STATUS NOT = '00'
+               DISPLAY "Error opening transaction file. File Status: "
+                   WS-TXN-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT NEW-MASTER-FILE.
+           IF WS-NEW-MASTER-STATUS NOT = '00'
+               DISPLAY "Error opening new master. File Status: "
+                   WS-NEW-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM READ-OLD-MASTER.
+           PERFORM READ-TRANSACTION.
+
+           PERFORM UNTIL WS-OLD-MASTER-EOF = 'Y' AND WS-TXN-EOF = 'Y'
+               EVALUATE TRUE
+                   WHEN WS-OLD-MASTER-EOF = 'Y'
+      *                老主档已读完，剩余交易只能是新增
+                       IF TXN-TYPE = 'A'
+                           PERFORM WRITE-NEW-ACCOUNT-FROM-TXN
+                       ELSE
+                           PERFORM REPORT-UNMATCHED-TXN
+                       END-IF
+                       PERFORM READ-TRANSACTION
+                   WHEN WS-TXN-EOF = 'Y'
+      *                交易已读完，老主档余下记录原样写入新主档
+                       PERFORM WRITE-UNCHANGED-MASTER
+                       PERFORM READ-OLD-MASTER
+                   WHEN OM-ACCOUNT-ID < TXN-ACCOUNT-ID
+                       PERFORM WRITE-UNCHANGED-MASTER
+                       PERFORM READ-OLD-MASTER
+                   WHEN OM-ACCOUNT-ID > TXN-ACCOUNT-ID
+                       IF TXN-TYPE = 'A'
+                           PERFORM WRITE-NEW-ACCOUNT-FROM-TXN
+                       ELSE
+                           PERFORM REPORT-UNMATCHED-TXN
+                       END-IF
+                       PERFORM READ-TRANSACTION
+                   WHEN OTHER
+      *                键匹配，按交易类型变更或删除该账户
+                       EVALUATE TXN-TYPE
+                           WHEN 'C'
+                               PERFORM APPLY-CHANGE-TXN
+                           WHEN 'D'
+                               PERFORM APPLY-DELETE-TXN
+                           WHEN OTHER
+                               PERFORM REPORT-UNMATCHED-TXN
+                       END-EVALUATE
+                       PERFORM READ-OLD-MASTER
+                       PERFORM READ-TRANSACTION
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE OLD-MASTER-FILE TRANSACTION-FILE NEW-MASTER-FILE.
+           DISPLAY "===== ACCOUNT MASTER UPDATE SUMMARY =====".
+           DISPLAY "Unchanged: " WS-UNCHANGED-COUNT.
+           DISPLAY "Added    : " WS-ADDED-COUNT.
+           DISPLAY "Changed  : " WS-CHANGED-COUNT.
+           DISPLAY "Deleted  : " WS-DELETED-COUNT.
+           DISPLAY "Exceptions: " WS-EXCEPTION-COUNT.
+           STOP RUN.
+
+       READ-OLD-MASTER.
+           READ OLD-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-OLD-MASTER-EOF
+           END-READ.
+
+       READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-TXN-EOF
+           END-READ.
+
+       WRITE-UNCHANGED-MASTER.
+           MOVE OM-ACCOUNT-ID        TO NM-ACCOUNT-ID.
+           MOVE OM-ACCOUNT-NAME      TO NM-ACCOUNT-NAME.
+           MOVE OM-ACCOUNT-BALANCE   TO NM-ACCOUNT-BALANCE.
+           MOVE OM-YTD-INTEREST-PAID TO NM-YTD-INTEREST-PAID.
+           MOVE OM-CURRENCY-CODE     TO NM-CURRENCY-CODE.
+           MOVE OM-DORMANT-FLAG      TO NM-DORMANT-FLAG.
+           WRITE NEW-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "*** Unable to write unchanged account "
+                       OM-ACCOUNT-ID " to new master"
+           END-WRITE.
+           ADD 1 TO WS-UNCHANGED-COUNT.
+
+       WRITE-NEW-ACCOUNT-FROM-TXN.
+           MOVE TXN-ACCOUNT-ID      TO NM-ACCOUNT-ID.
+           MOVE TXN-ACCOUNT-NAME    TO NM-ACCOUNT-NAME.
+           MOVE TXN-ACCOUNT-BALANCE TO NM-ACCOUNT-BALANCE.
+           MOVE 0                  TO NM-YTD-INTEREST-PAID.
+           MOVE 'CNY'               TO NM-CURRENCY-CODE.
+           MOVE 'N'                 TO NM-DORMANT-FLAG.
+           WRITE NEW-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "*** Unable to add new account "
+                       TXN-ACCOUNT-ID " to new master"
+           END-WRITE.
+           ADD 1 TO WS-ADDED-COUNT.
+
+       APPLY-CHANGE-TXN.
+           MOVE OM-ACCOUNT-ID        TO NM-ACCOUNT-ID.
+           MOVE OM-ACCOUNT-NAME      TO NM-ACCOUNT-NAME.
+           MOVE OM-ACCOUNT-BALANCE   TO NM-ACCOUNT-BALANCE.
+           MOVE OM-YTD-INTEREST-PAID TO NM-YTD-INTEREST-PAID.
+           MOVE OM-CURRENCY-CODE     TO NM-CURRENCY-CODE.
+           MOVE OM-DORMANT-FLAG      TO NM-DORMANT-FLAG.
+           IF TXN-ACCOUNT-NAME NOT = SPACES
+               MOVE TXN-ACCOUNT-NAME TO NM-ACCOUNT-NAME
+           END-IF.
+           IF TXN-BALANCE-PRESENT = 'Y'
+               MOVE TXN-ACCOUNT-BALANCE TO NM-ACCOUNT-BALANCE
+           END-IF.
+           WRITE NEW-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "*** Unable to write changed account "
+                       OM-ACCOUNT-ID " to new master"
+           END-WRITE.
+           ADD 1 TO WS-CHANGED-COUNT.
+
+       APPLY-DELETE-TXN.
+      *> 删除交易：不写入新主档，账户即从新主档中消失
+           ADD 1 TO WS-DELETED-COUNT.
+
+       REPORT-UNMATCHED-TXN.
+           DISPLAY "*** Unmatched or unknown transaction for account "
+               TXN-ACCOUNT-ID " type '" TXN-TYPE "'".
+           ADD 1 TO WS-EXCEPTION-COUNT.
