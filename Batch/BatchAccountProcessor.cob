@@ -4,68 +4,811 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.  *> 输入输出部分，定义输入和输出文件
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "ACCOUNT_INPUT.DAT"  *> 输入文件分配给 "ACCOUNT_INPUT.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.  *> 文件组织形式为逐行存储
+           SELECT INPUT-FILE ASSIGN TO "ACCOUNT_INPUT.DAT"  *> 账户主文件，索引文件
+               ORGANIZATION IS INDEXED  *> 与 IndexedFileExample 相同的索引组织方式
+               ACCESS MODE IS DYNAMIC  *> 既支持顺序扫描，也支持 START 定位以便重启
+               RECORD KEY IS ACCOUNT-ID  *> 主键为账户ID，支持按账户随机存取
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "BATCH_CHECKPOINT.DAT"  *> 断点重启控制文件
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
 
            SELECT OUTPUT-FILE ASSIGN TO "ACCOUNT_OUTPUT.DAT"  *> 输出文件分配给 "ACCOUNT_OUTPUT.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.  *> 文件组织形式为逐行存储
+               ORGANIZATION IS LINE SEQUENTIAL  *> 文件组织形式为逐行存储
+               FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+
+           SELECT RATE-PARM-FILE ASSIGN TO "RATE_PARM.DAT"  *> 利率/费用参数文件，按日由财务部门维护
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "ACCOUNT_REJECTS.DAT"  *> 校验不通过的账户记录
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "ACCOUNT_AUDIT.DAT"  *> 每账户过账前后明细，供审计/客户争议核查
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT DORMANT-FILE ASSIGN TO "DORMANT_ACCOUNTS.DAT"  *> 静止账户清单，排除在计息/扣费之外
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DORMANT-FILE-STATUS.
+
+           SELECT GL-FILE ASSIGN TO "GL_INTERFACE.DAT"  *> 总账分录接口文件，供财务月结上传
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+           SELECT PRIOR-BALANCE-FILE ASSIGN TO "PRIOR_BALANCE.DAT"  *> 逐日余额累计文件，按区间滚存供平均日余额计息
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PB-ACCOUNT-ID
+               FILE STATUS IS WS-PRIOR-BAL-FILE-STATUS.
+
+           SELECT PARTITION-PARM-FILE ASSIGN TO "PARTITION_PARM.DAT"  *> 账户ID分片区间参数，供并行批次按片跑批
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARTITION-FILE-STATUS.
 
        DATA DIVISION.  *> 数据定义部分，声明所有数据结构
        FILE SECTION.
-       FD  INPUT-FILE.  *> 输入文件描述符
-       01  ACCOUNT-RECORD.  *> 定义账户记录结构
-           05 ACCOUNT-ID            PIC 9(4).  *> 账户ID，4位数字
-           05 ACCOUNT-NAME          PIC X(10).  *> 账户名称，最大10个字符
-           05 ACCOUNT-BALANCE       PIC 9(7)V99.  *> 账户余额，最大7位整数和2位小数
+       FD  INPUT-FILE.  *> 账户主文件描述符（索引文件）
+       01  ACCOUNT-RECORD.  *> 定义账户记录结构，与索引主文件布局共用同一份 copybook
+           COPY ACCTREC.
 
        FD  OUTPUT-FILE.  *> 输出文件描述符
-       01  OUTPUT-RECORD.  *> 定义输出记录结构
-           05 ACCT-ID            PIC 9(4).  *> 账户ID，4位数字
-           05 ACCT-NAME          PIC X(10).  *> 账户名称，最大10个字符
-           05 FINAL-ACCOUNT-BALANCE PIC 9(7)V99.  *> 最终账户余额，最大7位整数和2位小数
+       01  OUTPUT-RECORD.  *> 定义输出记录结构，与报表程序共用同一份 copybook
+           COPY ACCTOUT.
+
+       FD  RATE-PARM-FILE.  *> 日利率/费用参数文件描述符
+       01  RATE-PARM-RECORD.
+           05 PARM-INTEREST-RATE    PIC 9V9(4).  *> 当日利率，财务可按日更新
+           05 PARM-MANAGEMENT-FEE   PIC 9(2)V99.  *> 当日管理费
+           05 PARM-EFFECTIVE-DATE   PIC 9(8).  *> 参数生效日期 CCYYMMDD
+           05 PARM-RUN-TYPE         PIC X(9).  *> 'DAILY' 或 'MONTH-END'
+           05 PARM-SIMULATION-SWITCH PIC X.  *> 'Y' 表示本次为模拟预览，不落地输出/不回写主档
+           05 PARM-FORMULA-VERSION   PIC X.  *> 'S'=单利（缺省），'C'=复利，计提利息时选用的计算公式版本
+
+       FD  REJECT-FILE.  *> 校验不通过的账户记录文件描述符
+       01  REJECT-RECORD.
+           05 REJ-ACCOUNT-ID        PIC 9(4).  *> 未能通过校验的账户ID
+           05 REJ-ACCOUNT-NAME      PIC X(10).  *> 未能通过校验的账户名称
+           05 REJ-ACCOUNT-BALANCE   PIC S9(7)V99.  *> 未能通过校验的账户余额
+           05 REJ-REASON-CODE       PIC X(4).  *> 拒绝原因代码，见 VALIDATE-ACCOUNT-RECORD
+
+       FD  CHECKPOINT-FILE.  *> 断点重启控制文件描述符
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-ACCOUNT-ID  PIC 9(4).  *> 最后成功处理的账户ID
+           05 CKPT-TOTAL-BALANCE    PIC 9(9)V99.  *> 写断点时的累计总余额
+           05 CKPT-RECORDS-READ     PIC 9(7).  *> 写断点时已读取的记录数
+           05 CKPT-RECORDS-WRITTEN  PIC 9(7).  *> 写断点时已写出的记录数
+           05 CKPT-RECORDS-REJECTED PIC 9(7).  *> 写断点时已拒绝的记录数
+           05 CKPT-OPENING-BALANCE  PIC 9(9)V99.  *> 写断点时的期初总余额累计
+           05 CKPT-TOTAL-INTEREST   PIC 9(9)V99.  *> 写断点时的累计已计提利息，供总账接口续跑
+           05 CKPT-TOTAL-FEES       PIC 9(9)V99.  *> 写断点时的累计已收费用，供总账接口续跑
+           05 CKPT-RANGE-SUBTOTAL   PIC 9(9)V99.  *> 写断点时未出的账户区间小计累计数
+           05 CKPT-FIRST-SUBTOTAL   PIC X.  *> 写断点时的区间小计首笔标志
+           05 CKPT-STATUS           PIC X.  *> 'C' = 运行正常结束，'I' = 运行中断点
+
+       FD  AUDIT-FILE.  *> 过账审计明细文件描述符
+       01  AUDIT-RECORD.
+           05 AUDIT-ACCOUNT-ID      PIC 9(4).  *> 账户ID
+           05 AUDIT-BEFORE-BALANCE  PIC S9(7)V99.  *> 过账前余额
+           05 AUDIT-AFTER-BALANCE   PIC S9(7)V99.  *> 过账后余额
+           05 AUDIT-INTEREST-AMOUNT PIC 9(7)V99.  *> 本次计提的利息金额
+           05 AUDIT-FEE-AMOUNT      PIC 9(2)V99.  *> 本次扣除的费用金额（管理费或透支费）
+
+       FD  DORMANT-FILE.  *> 静止账户清单文件描述符
+       01  DORMANT-RECORD.
+           05 DORM-ACCOUNT-ID       PIC 9(4).  *> 静止账户ID
+           05 DORM-ACCOUNT-NAME     PIC X(10).  *> 静止账户名称
+           05 DORM-ACCOUNT-BALANCE  PIC S9(7)V99.  *> 静止账户余额（未计息）
+
+       FD  GL-FILE.  *> 总账分录接口文件描述符
+       01  GL-RECORD.
+           05 GL-JE-DATE            PIC 9(8).  *> 分录日期 CCYYMMDD，取自参数文件生效日期
+           05 GL-ACCOUNT-CODE       PIC X(10).  *> 总账科目代码
+           05 GL-DEBIT-CREDIT       PIC X(2).  *> 'DR' 或 'CR'
+           05 GL-AMOUNT             PIC S9(9)V99.  *> 分录金额
+           05 GL-DESCRIPTION        PIC X(30).  *> 分录说明
+
+       FD  PRIOR-BALANCE-FILE.  *> 逐日余额累计文件描述符（索引文件，主键同账户ID）
+       01  PRIOR-BALANCE-RECORD.
+           05 PB-ACCOUNT-ID         PIC 9(4).  *> 账户ID，与账户主文件主键一致
+           05 PB-BALANCE-SUM        PIC 9(9)V99 COMP-3.  *> 本计息周期内逐日余额累计之和
+           05 PB-DAY-COUNT          PIC 9(3) COMP-3.  *> 本计息周期内已累计的天数
+           05 PB-AVERAGE-BALANCE    PIC 9(7)V99 COMP-3.  *> 滚存的平均日余额，计提利息时作为计息基数
+           05 PB-LAST-POSTING-DATE  PIC 9(8) COMP-3.  *> 上一次计提利息的日期，用于算出本周期实际计息天数
+
+       FD  PARTITION-PARM-FILE.  *> 账户ID分片区间参数文件描述符
+       01  PARTITION-PARM-RECORD.
+           05 PARM-RANGE-LOW        PIC 9(4).  *> 本次运行处理的账户ID区间下限（含）
+           05 PARM-RANGE-HIGH       PIC 9(4).  *> 本次运行处理的账户ID区间上限（含）
 
        WORKING-STORAGE SECTION.  *> 工作存储部分，用于存储临时数据
        01  WS-EOF                  PIC X VALUE 'N'.  *> EOF标志，初始化为'N'（未到文件末尾）
-       01  WS-INTEREST-RATE        PIC 9V9(2) VALUE 0.03.  *> 利率，设为0.03（3%）
-       01  WS-MANAGEMENT-FEE       PIC 9(2)V99 VALUE 10.00.  *> 管理费用，设为10.00
-       01  WS-TOTAL-BALANCE        PIC 9(9)V99 VALUE 0.  *> 总余额，初始化为0
-       01  WS-NEW-BALANCE          PIC 9(7)V99.  *> 新的账户余额，用于存储计算后的余额
+       01  WS-INPUT-FILE-STATUS    PIC XX VALUE '00'.  *> INPUT-FILE（索引主文件）文件状态
+       01  WS-OUTPUT-FILE-STATUS   PIC XX VALUE '00'.  *> OUTPUT-FILE 文件状态
+       01  WS-OPEN-RETRY-COUNT     PIC 9 VALUE 0.  *> 打开文件失败后已重试的次数
+       01  WS-OPEN-MAX-RETRIES     PIC 9 VALUE 3.  *> 打开文件最多重试次数，超过则放弃
+       01  WS-OPEN-BACKOFF-LIMIT   PIC 9(6) VALUE 0.  *> 本次重试前的等待量
+       01  WS-OPEN-BACKOFF-COUNTER PIC 9(6) VALUE 0.  *> 等待用的计数循环
+       01  WS-PARM-FILE-STATUS     PIC XX VALUE '00'.  *> RATE-PARM-FILE 文件状态
+       01  WS-REJECT-FILE-STATUS   PIC XX VALUE '00'.  *> REJECT-FILE 文件状态
+       01  WS-AUDIT-FILE-STATUS    PIC XX VALUE '00'.  *> AUDIT-FILE 文件状态
+       01  WS-DORMANT-FILE-STATUS  PIC XX VALUE '00'.  *> DORMANT-FILE 文件状态
+       01  WS-GL-FILE-STATUS       PIC XX VALUE '00'.  *> GL-FILE 文件状态
+       01  WS-INTEREST-RATE        PIC 9V9(4) VALUE 0.0300.  *> 利率，启动时从参数文件加载，此处为取不到参数时的缺省值
+       01  WS-MANAGEMENT-FEE       PIC 9(2)V99 VALUE 10.00.  *> 管理费用，启动时从参数文件加载，此处为取不到参数时的缺省值
+       01  WS-EFFECTIVE-DATE       PIC 9(8) VALUE 0.  *> 当前生效的参数日期
+       01  WS-POSTING-YEAR         PIC 9(4) VALUE 0.  *> 从 WS-EFFECTIVE-DATE 取出的年份，供闰年判断使用
+       01  WS-RUN-TYPE              PIC X(9) VALUE 'DAILY'.  *> 'DAILY' 余额滚存，'MONTH-END' 才计提利息
+       01  WS-SIMULATION-MODE       PIC X VALUE 'N'.  *> 'Y' 表示试算模式：只计算不落地，供预览费率/利率变更
+       01  WS-FORMULA-VERSION       PIC X VALUE 'S'.  *> 'S'=单利，'C'=复利，计提利息时选用的计算公式版本
+       01  WS-COMMAND-LINE-PARM     PIC X(20) VALUE SPACES.  *> 作业控制传入的 PARM，优先于 RATE_PARM.DAT 里的公式版本
+       01  WS-COMPOUND-PERIODS      PIC 9(2) VALUE 12.  *> 复利公式的年化复利期数（按月复利）
+       01  WS-TOTAL-BALANCE        PIC 9(9)V99 COMP VALUE 0.  *> 总余额，COMP 存储减少运行汇总时的转换开销
+       01  WS-NEW-BALANCE          PIC S9(7)V99.  *> 新的账户余额，允许为负以反映透支
+       01  WS-OVERDRAFT-FEE        PIC 9(2)V99 VALUE 25.00.  *> 透支账户收取的罚息/手续费
+       01  WS-FEE-AMOUNT            PIC 9(2)V99 VALUE 0.  *> 本条记录实际扣除的费用，供审计记录
        01  TEMP-RESULT             PIC 9(7)V99.  *> 定义 TEMP-RESULT 作为一个 7 位数字带小数的变量
+       01  WS-COMPOUND-FACTOR      PIC 9V9(8).  *> 复利公式的复利系数，单独高精度计算以免连乘后截断失真
+       01  WS-REJECT-SWITCH        PIC X VALUE 'N'.  *> 'Y' 表示本条记录校验不通过
+       01  WS-REJECT-REASON        PIC X(4) VALUE SPACES.  *> 拒绝原因代码
+       01  WS-OPENING-BALANCE      PIC 9(9)V99 COMP VALUE 0.  *> 本次运行读取到的期初总余额，同样采用 COMP
+      *> 按账户ID区间（每1000个账户）累计分段小计，定位对账断点所在区间
+      *> 泛化自 perform_loop.cob 的 CALCULATE-SUM 累加模式
+       01  WS-SUBTOTAL-RANGE-SIZE   PIC 9(4) COMP VALUE 1000.
+       01  WS-SUBTOTAL-RANGE-NBR    PIC 9(4) COMP VALUE 0.
+       01  WS-RANGE-SUBTOTAL        PIC 9(9)V99 COMP VALUE 0.
+       01  WS-FIRST-SUBTOTAL        PIC X VALUE 'Y'.
+       01  WS-RECORDS-READ         PIC 9(7) VALUE 0.  *> 从账户主文件读取的记录数
+       01  WS-RECORDS-WRITTEN      PIC 9(7) VALUE 0.  *> 写入 ACCOUNT_OUTPUT.DAT 的记录数
+       01  WS-RECORDS-REJECTED     PIC 9(7) VALUE 0.  *> 写入 ACCOUNT_REJECTS.DAT 的记录数
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 1000.  *> 每处理多少条记录写一次断点
+       01  WS-CHECKPOINT-FILE-STATUS PIC XX VALUE '00'.  *> CHECKPOINT-FILE 文件状态
+       01  WS-RESTARTED             PIC X VALUE 'N'.  *> 'Y' 表示本次运行是从断点续跑
+       01  WS-OVERWRITE-CONFIRM     PIC X VALUE SPACES.  *> 覆盖输出文件前的操作员确认
+       01  WS-TOTAL-INTEREST-POSTED PIC 9(9)V99 COMP VALUE 0.  *> 本次运行计提利息合计，供总账接口使用
+       01  WS-TOTAL-FEES-COLLECTED  PIC 9(9)V99 COMP VALUE 0.  *> 本次运行收取费用合计，供总账接口使用
+       01  WS-APPLIED-RATE          PIC 9V9(4) VALUE 0.  *> 按余额档次查到的本次适用利率
+       01  WS-ACCOUNT-TIER-CODE     PIC X(6) VALUE SPACES.  *> BRONZE/SILVER/GOLD，泛化自 ifelse.cob 的单一阈值判断
+       01  WS-TIER1-LIMIT           PIC 9(7)V99 VALUE 1000.00.  *> 低档余额上限
+       01  WS-TIER2-LIMIT           PIC 9(7)V99 VALUE 10000.00.  *> 中档余额上限
+       01  WS-TIER1-RATE            PIC 9V9(4) VALUE 0.0100.  *> 低档利率（余额 < 1000）
+       01  WS-TIER2-RATE            PIC 9V9(4) VALUE 0.0200.  *> 中档利率（1000 <= 余额 < 10000）
+      *> 高档利率（余额 >= 10000）直接取参数文件加载的 WS-INTEREST-RATE
+
+      *> 外币利率表：CURRENCY-CODE 非本币(CNY)时按此表取适用利率，
+      *> 而不是直接套用本币的档次利率
+       01  CCY-RATE-TABLE.
+           05 CCY-RATE-ENTRY OCCURS 3 TIMES.
+               10 CCY-CODE-ENTRY    PIC X(3).
+               10 CCY-RATE-ENTRY-RATE PIC 9V9(4).
+       01  WS-CCY-INDEX             PIC 9 VALUE 0.
+       01  WS-CCY-FOUND             PIC X VALUE 'N'.
+
+      *> 过账日历：周末 + 节假日表，跑批前判断当日是否为营业日
+       01  POSTING-CALENDAR.
+           COPY POSTCAL.
+       01  WS-LILIAN-DATE           PIC 9(9).  *> FUNCTION INTEGER-OF-DATE 返回值
+       01  WS-DAY-OF-WEEK           PIC 9.  *> 0=周一 ... 5=周六 6=周日
+       01  WS-IS-BUSINESS-DAY       PIC X VALUE 'Y'.  *> 'N' 表示当日不计提利息
+       01  WS-HOLIDAY-INDEX         PIC 9(2).
+
+      *> 平均日余额计息：PRIOR-BALANCE-FILE 文件状态及合并取用的计息基数
+       01  WS-PRIOR-BAL-FILE-STATUS PIC XX VALUE '00'.
+       01  WS-AVERAGE-DAILY-BALANCE PIC 9(7)V99 VALUE 0.
+       01  WS-DAYS-SINCE-LAST-POST  PIC 9(5) VALUE 0.  *> FUNCTION INTEGER-OF-DATE 差值得出的实际计息天数
+       01  WS-PERIOD-RATE           PIC 9V9(4) VALUE 0.  *> 按实际计息天数折算后的本周期适用利率
+
+      *> 账户ID分片区间：未提供 PARTITION_PARM.DAT 时默认处理全量（0000-9999）
+       01  WS-PARTITION-FILE-STATUS PIC XX VALUE '00'.
+       01  WS-PARTITION-LOW         PIC 9(4) VALUE 0.
+       01  WS-PARTITION-HIGH        PIC 9(4) VALUE 9999.
 
        PROCEDURE DIVISION.  *> 处理逻辑部分，包含程序的具体执行流程
 
        BEGIN-PROGRAM.
-           OPEN INPUT INPUT-FILE  *> 打开输入文件以读取数据
-                OUTPUT OUTPUT-FILE.  *> 打开输出文件以写入数据
+           PERFORM READ-RATE-PARAMETERS.  *> 启动时先加载当日利率/费用参数
+           PERFORM CHECK-FORMULA-VERSION-OVERRIDE.  *> 作业控制 PARM 如指定了公式版本，覆盖参数文件里的设置
+           PERFORM READ-PARTITION-PARAMETERS.  *> 加载本次运行处理的账户ID分片区间
+           PERFORM INIT-CCY-RATE-TABLE.  *> 加载外币利率表
+
+           PERFORM INIT-HOLIDAY-CALENDAR.  *> 加载节假日表
+           PERFORM CHECK-POSTING-DATE.  *> 判断当日是否为营业日，决定是否计提利息
+
+           PERFORM CHECK-FOR-RESTART.  *> 检查是否存在上次未完成运行的断点
+
+           PERFORM OPEN-PRIOR-BALANCE-FILE.  *> 打开逐日余额累计文件，供平均日余额计息合并取用
+
+           PERFORM OPEN-INPUT-FILE-WITH-RETRY.  *> 打开账户主文件，I-O 方式以便回写本年累计利息
+
+           IF WS-RESTARTED = 'Y'  *> 从断点续跑，定位到断点之后的第一条记录
+               START INPUT-FILE KEY IS GREATER THAN ACCOUNT-ID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND DORMANT-FILE
+               PERFORM VERIFY-SUPPORT-FILES-STATUS
+               IF WS-SIMULATION-MODE NOT = 'Y'
+                   OPEN EXTEND OUTPUT-FILE
+               END-IF
+           ELSE
+               IF WS-SIMULATION-MODE NOT = 'Y'
+                   PERFORM CONFIRM-OUTPUT-OVERWRITE  *> 覆盖前先提示操作员确认
+                   PERFORM OPEN-OUTPUT-FILE-WITH-RETRY  *> 打开输出文件以写入数据
+               END-IF
+               OPEN OUTPUT REJECT-FILE  *> 打开拒绝文件以记录校验不通过的账户
+               OPEN OUTPUT AUDIT-FILE  *> 打开审计明细文件
+               OPEN OUTPUT DORMANT-FILE  *> 打开静止账户清单文件
+               PERFORM VERIFY-SUPPORT-FILES-STATUS
+               MOVE WS-PARTITION-LOW TO ACCOUNT-ID  *> 定位到本分片区间下限
+               START INPUT-FILE
+                   KEY IS GREATER THAN OR EQUAL TO ACCOUNT-ID
+                   INVALID KEY
+                       DISPLAY "No accounts at or after partition low "
+                           WS-PARTITION-LOW
+                       MOVE 'Y' TO WS-EOF
+               END-START
+           END-IF.
+      *    GL 接口文件只在跑批收尾时整批写入一次，无需随断点续跑
+           OPEN OUTPUT GL-FILE.
+           IF WS-GL-FILE-STATUS NOT = '00'
+               DISPLAY "Error opening GL interface file. File Status: "
+                   WS-GL-FILE-STATUS
+               STOP RUN
+           END-IF.
 
            PERFORM UNTIL WS-EOF = 'Y'  *> 循环读取文件，直到到达文件末尾
-               READ INPUT-FILE
+               READ INPUT-FILE NEXT RECORD
                    AT END  *> 到达文件末尾时
                        MOVE 'Y' TO WS-EOF  *> 设置 EOF 标志为 'Y' 表示文件结束
                    NOT AT END  *> 如果不是文件末尾
-                       PERFORM CALCULATE-NEW-BALANCE  *> 计算新的账户余额
-                       PERFORM APPLY-MANAGEMENT-FEE  *> 应用管理费用
-                       PERFORM WRITE-OUTPUT-RECORD  *> 将输出记录写入文件
-                       PERFORM UPDATE-TOTAL-BALANCE  *> 更新总余额
+                       IF ACCOUNT-ID > WS-PARTITION-HIGH
+      *                    超出本分片区间上限，其余账户留给下一分片处理
+                           MOVE 'Y' TO WS-EOF
+                       ELSE
+                       ADD 1 TO WS-RECORDS-READ  *> 读取记录计数
+                       ADD ACCOUNT-BALANCE TO WS-OPENING-BALANCE  *> 累计期初总余额
+                       PERFORM VALIDATE-ACCOUNT-RECORD  *> 基础校验
+                       IF WS-REJECT-SWITCH = 'Y'
+                           PERFORM WRITE-REJECT-RECORD  *> 校验不通过，写入拒绝文件
+                       ELSE
+                           IF DORMANT-FLAG = 'Y'
+                               PERFORM WRITE-DORMANT-RECORD  *> 静止账户另行列示
+                           ELSE
+                               PERFORM MERGE-PRIOR-BALANCE  *> 合并累计逐日余额，得出平均日余额计息基数
+                           END-IF
+                           PERFORM CALCULATE-NEW-BALANCE  *> 计算新的账户余额
+                           PERFORM APPLY-MANAGEMENT-FEE  *> 应用管理费用
+                           IF WS-REJECT-SWITCH = 'Y'
+      *                        计提/扣费时溢出，改写拒绝文件而非输出文件
+                               PERFORM WRITE-REJECT-RECORD
+                           ELSE
+                               PERFORM WRITE-AUDIT-RECORD  *> 记录过账前后明细
+                               PERFORM WRITE-OUTPUT-RECORD  *> 写入输出文件
+                               PERFORM UPDATE-TOTAL-BALANCE  *> 更新总余额
+                               PERFORM ACCUMULATE-RANGE-SUBTOTAL  *> 分段小计
+                               IF WS-RUN-TYPE = 'MONTH-END' AND
+                                       WS-IS-BUSINESS-DAY = 'Y' AND
+                                       WS-SIMULATION-MODE NOT = 'Y'
+                                   PERFORM WRITE-BACK-YTD-INTEREST
+                               END-IF
+                           END-IF
+                       END-IF
+                       IF FUNCTION MOD(WS-RECORDS-READ,
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+                       END-IF
                END-READ
            END-PERFORM.
 
+           PERFORM FLUSH-RANGE-SUBTOTAL.  *> 输出最后一个区间的小计
            PERFORM DISPLAY-TOTAL-BALANCE.  *> 显示总余额
+           IF WS-SIMULATION-MODE NOT = 'Y'
+               PERFORM WRITE-GL-JOURNAL-FEED  *> 生成总账接口分录
+           END-IF.
+           PERFORM WRITE-FINAL-CHECKPOINT.  *> 标记本次运行已正常结束
 
-           CLOSE INPUT-FILE OUTPUT-FILE.  *> 关闭输入和输出文件
+           IF WS-SIMULATION-MODE NOT = 'Y'
+               CLOSE OUTPUT-FILE
+           END-IF.
+           CLOSE INPUT-FILE REJECT-FILE AUDIT-FILE
+               DORMANT-FILE GL-FILE PRIOR-BALANCE-FILE.  *> 关闭所有文件
            STOP RUN.  *> 结束程序执行
 
-       CALCULATE-NEW-BALANCE.
-           COMPUTE WS-NEW-BALANCE = ACCOUNT-BALANCE +  *> 计算新的账户余额
-               (ACCOUNT-BALANCE * WS-INTEREST-RATE).  *> 利用利率计算
+      *> 拒绝/审计/静止账户三个辅助文件固定一起开关，打开失败多半是
+      *> 磁盘/权限问题，三个状态码一并检查，任何一个非 '00' 就终止
+       VERIFY-SUPPORT-FILES-STATUS.
+           IF WS-REJECT-FILE-STATUS NOT = '00'
+               DISPLAY "Error opening reject file. File Status: "
+                   WS-REJECT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY "Error opening audit file. File Status: "
+                   WS-AUDIT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-DORMANT-FILE-STATUS NOT = '00'
+               DISPLAY "Error opening dormant file. File Status: "
+                   WS-DORMANT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CONFIRM-OUTPUT-OVERWRITE.
+      *> hello.cob 的 ACCEPT 暂停模式：覆盖前给操作员一次确认机会，
+      *> 避免误重跑把下游尚未处理的上一份 ACCOUNT_OUTPUT.DAT 冲掉
+           DISPLAY "This run will overwrite ACCOUNT_OUTPUT.DAT, "
+               "ACCOUNT_REJECTS.DAT and ACCOUNT_AUDIT.DAT.".
+           DISPLAY "Enter Y to continue, any other value to cancel: ".
+           ACCEPT WS-OVERWRITE-CONFIRM.
+           IF WS-OVERWRITE-CONFIRM NOT = 'Y' AND
+                   WS-OVERWRITE-CONFIRM NOT = 'y'
+               DISPLAY "Run cancelled by operator."
+               CLOSE INPUT-FILE
+               STOP RUN
+           END-IF.
+
+       OPEN-PRIOR-BALANCE-FILE.
+      *> 首次运行时 PRIOR_BALANCE.DAT 还不存在，先建空文件再以 I-O 方式重开，
+      *> 之后每次运行都沿用同一份文件逐日累计
+           OPEN I-O PRIOR-BALANCE-FILE.
+           IF WS-PRIOR-BAL-FILE-STATUS NOT = '00'
+               OPEN OUTPUT PRIOR-BALANCE-FILE
+               CLOSE PRIOR-BALANCE-FILE
+               OPEN I-O PRIOR-BALANCE-FILE
+               IF WS-PRIOR-BAL-FILE-STATUS NOT = '00'
+                   DISPLAY "Error opening prior-balance file. "
+                       "File Status: " WS-PRIOR-BAL-FILE-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+      *> 账户主文件打开失败多半是瞬时的（文件句柄未释放、共享磁盘抖动），
+      *> 按退避间隔重试几次再放弃，避免偶发故障中断整批作业
+       OPEN-INPUT-FILE-WITH-RETRY.
+           MOVE 0 TO WS-OPEN-RETRY-COUNT.
+           PERFORM UNTIL WS-INPUT-FILE-STATUS = '00'
+                   OR WS-OPEN-RETRY-COUNT >= WS-OPEN-MAX-RETRIES
+               ADD 1 TO WS-OPEN-RETRY-COUNT
+               OPEN I-O INPUT-FILE
+               IF WS-INPUT-FILE-STATUS NOT = '00'
+                   DISPLAY "Open attempt " WS-OPEN-RETRY-COUNT
+                       " for account master failed. File Status: "
+                       WS-INPUT-FILE-STATUS
+                   IF WS-OPEN-RETRY-COUNT < WS-OPEN-MAX-RETRIES
+                       PERFORM WAIT-FOR-FILE-OPEN-RETRY
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-INPUT-FILE-STATUS NOT = '00'
+               DISPLAY "Error opening account master after "
+                   WS-OPEN-MAX-RETRIES " attempts. File Status: "
+                   WS-INPUT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+      *> 与 OPEN-INPUT-FILE-WITH-RETRY 同样的退避重试，针对输出文件
+       OPEN-OUTPUT-FILE-WITH-RETRY.
+           MOVE 0 TO WS-OPEN-RETRY-COUNT.
+           PERFORM UNTIL WS-OUTPUT-FILE-STATUS = '00'
+                   OR WS-OPEN-RETRY-COUNT >= WS-OPEN-MAX-RETRIES
+               ADD 1 TO WS-OPEN-RETRY-COUNT
+               OPEN OUTPUT OUTPUT-FILE
+               IF WS-OUTPUT-FILE-STATUS NOT = '00'
+                   DISPLAY "Open attempt " WS-OPEN-RETRY-COUNT
+                       " for account output failed. File Status: "
+                       WS-OUTPUT-FILE-STATUS
+                   IF WS-OPEN-RETRY-COUNT < WS-OPEN-MAX-RETRIES
+                       PERFORM WAIT-FOR-FILE-OPEN-RETRY
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-OUTPUT-FILE-STATUS NOT = '00'
+               DISPLAY "Error opening account output after "
+                   WS-OPEN-MAX-RETRIES " attempts. File Status: "
+                   WS-OUTPUT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+      *> 按已重试次数递增等待量的简易退避延迟
+       WAIT-FOR-FILE-OPEN-RETRY.
+           COMPUTE WS-OPEN-BACKOFF-LIMIT = WS-OPEN-RETRY-COUNT * 2000.
+           MOVE 0 TO WS-OPEN-BACKOFF-COUNTER.
+           PERFORM UNTIL
+                   WS-OPEN-BACKOFF-COUNTER >= WS-OPEN-BACKOFF-LIMIT
+               ADD 1 TO WS-OPEN-BACKOFF-COUNTER
+           END-PERFORM.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CKPT-STATUS = 'I'
+                           MOVE 'Y' TO WS-RESTARTED
+                           MOVE CKPT-LAST-ACCOUNT-ID TO ACCOUNT-ID
+                           MOVE CKPT-TOTAL-BALANCE TO WS-TOTAL-BALANCE
+                           MOVE CKPT-RECORDS-READ TO WS-RECORDS-READ
+                           MOVE CKPT-RECORDS-WRITTEN
+                               TO WS-RECORDS-WRITTEN
+                           MOVE CKPT-RECORDS-REJECTED
+                               TO WS-RECORDS-REJECTED
+                           MOVE CKPT-OPENING-BALANCE
+                               TO WS-OPENING-BALANCE
+                           MOVE CKPT-TOTAL-INTEREST
+                               TO WS-TOTAL-INTEREST-POSTED
+                           MOVE CKPT-TOTAL-FEES
+                               TO WS-TOTAL-FEES-COLLECTED
+                           MOVE CKPT-RANGE-SUBTOTAL
+                               TO WS-RANGE-SUBTOTAL
+                           MOVE CKPT-FIRST-SUBTOTAL
+                               TO WS-FIRST-SUBTOTAL
+                           DISPLAY "Resuming after checkpoint, "
+                               "last account: " CKPT-LAST-ACCOUNT-ID
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE ACCOUNT-ID TO CKPT-LAST-ACCOUNT-ID.
+           MOVE WS-TOTAL-BALANCE TO CKPT-TOTAL-BALANCE.
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ.
+           MOVE WS-RECORDS-WRITTEN TO CKPT-RECORDS-WRITTEN.
+           MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED.
+           MOVE WS-OPENING-BALANCE TO CKPT-OPENING-BALANCE.
+           MOVE WS-TOTAL-INTEREST-POSTED TO CKPT-TOTAL-INTEREST.
+           MOVE WS-TOTAL-FEES-COLLECTED TO CKPT-TOTAL-FEES.
+           MOVE WS-RANGE-SUBTOTAL TO CKPT-RANGE-SUBTOTAL.
+           MOVE WS-FIRST-SUBTOTAL TO CKPT-FIRST-SUBTOTAL.
+           MOVE 'I' TO CKPT-STATUS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-FINAL-CHECKPOINT.
+           MOVE 'C' TO CKPT-STATUS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
 
-           *> 使用临时变量保存计算结果
-           COMPUTE TEMP-RESULT = ACCOUNT-BALANCE * WS-INTEREST-RATE.
+       VALIDATE-ACCOUNT-RECORD.
+           MOVE 'N' TO WS-REJECT-SWITCH.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF ACCOUNT-ID NOT NUMERIC
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               MOVE 'BADI' TO WS-REJECT-REASON  *> 账户ID非数字
+           ELSE IF ACCOUNT-BALANCE NOT NUMERIC
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               MOVE 'BADB' TO WS-REJECT-REASON  *> 账户余额非数字
+           ELSE IF ACCOUNT-BALANCE = ZERO
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               MOVE 'ZERO' TO WS-REJECT-REASON  *> 账户余额为零
+           ELSE IF ACCOUNT-BALANCE < ZERO
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               MOVE 'NEGB' TO WS-REJECT-REASON  *> 账户余额为负
+           ELSE IF ACCOUNT-NAME = SPACES
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               MOVE 'NONM' TO WS-REJECT-REASON  *> 账户名称为空
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           MOVE ACCOUNT-ID      TO REJ-ACCOUNT-ID.
+           MOVE ACCOUNT-NAME    TO REJ-ACCOUNT-NAME.
+           MOVE ACCOUNT-BALANCE TO REJ-ACCOUNT-BALANCE.
+           MOVE WS-REJECT-REASON TO REJ-REASON-CODE.
+           IF WS-SIMULATION-MODE NOT = 'Y'
+               WRITE REJECT-RECORD
+           END-IF.
+           ADD 1 TO WS-RECORDS-REJECTED.
+           DISPLAY "Rejected account " ACCOUNT-ID " reason "
+               WS-REJECT-REASON.
+
+       READ-RATE-PARAMETERS.
+           OPEN INPUT RATE-PARM-FILE.
+           IF WS-PARM-FILE-STATUS NOT = '00'
+               DISPLAY "RATE_PARM.DAT not available, using defaults."
+           ELSE
+               READ RATE-PARM-FILE
+                   AT END
+                       DISPLAY "RATE_PARM.DAT empty, using defaults."
+                   NOT AT END
+                       MOVE PARM-INTEREST-RATE  TO WS-INTEREST-RATE
+                       MOVE PARM-MANAGEMENT-FEE TO WS-MANAGEMENT-FEE
+                       MOVE PARM-EFFECTIVE-DATE TO WS-EFFECTIVE-DATE
+                       IF PARM-RUN-TYPE NOT = SPACES
+                           MOVE PARM-RUN-TYPE TO WS-RUN-TYPE
+                       END-IF
+                       IF PARM-SIMULATION-SWITCH = 'Y'
+                           MOVE 'Y' TO WS-SIMULATION-MODE
+                       END-IF
+                       IF PARM-FORMULA-VERSION = 'C' OR
+                               PARM-FORMULA-VERSION = 'S'
+                           MOVE PARM-FORMULA-VERSION TO
+                               WS-FORMULA-VERSION
+                       END-IF
+                       DISPLAY "Rate/fee effective " WS-EFFECTIVE-DATE
+                       DISPLAY "  rate=" WS-INTEREST-RATE
+                           " fee=" WS-MANAGEMENT-FEE
+                       DISPLAY "  run-type=" WS-RUN-TYPE
+                       DISPLAY "  formula-version=" WS-FORMULA-VERSION
+                       IF WS-SIMULATION-MODE = 'Y'
+                           DISPLAY "*** SIMULATION MODE - NO OUTPUT "
+                               "WILL BE WRITTEN ***"
+                       END-IF
+               END-READ
+               CLOSE RATE-PARM-FILE
+           END-IF.
+
+      *> 作业控制 PARM 用来临时切换计息公式而不必改动 RATE_PARM.DAT，
+      *> 便于运维在特定运行上试跑复利/单利而不影响次日的常规取值；
+      *> 未传 PARM 或传了无法识别的值时，维持 READ-RATE-PARAMETERS 已取到的设置
+       CHECK-FORMULA-VERSION-OVERRIDE.
+           ACCEPT WS-COMMAND-LINE-PARM FROM COMMAND-LINE.
+           IF WS-COMMAND-LINE-PARM(1:11) = 'FORMULA=COM'
+               MOVE 'C' TO WS-FORMULA-VERSION
+               DISPLAY "PARM override: formula-version=C (compound)"
+           ELSE
+               IF WS-COMMAND-LINE-PARM(1:11) = 'FORMULA=SIM'
+                   MOVE 'S' TO WS-FORMULA-VERSION
+                   DISPLAY "PARM override: formula-version=S (simple)"
+               END-IF
+           END-IF.
+
+       READ-PARTITION-PARAMETERS.
+      *> 未维护 PARTITION_PARM.DAT 时默认全量区间，单实例运行不受影响；
+      *> 并行批次各自维护一份区间参数，指向 ACCOUNT_INPUT.DAT 的不同切片
+           OPEN INPUT PARTITION-PARM-FILE.
+           IF WS-PARTITION-FILE-STATUS NOT = '00'
+               DISPLAY "PARTITION_PARM.DAT not available, "
+                   "processing full account range."
+           ELSE
+               READ PARTITION-PARM-FILE
+                   AT END
+                       DISPLAY "PARTITION_PARM.DAT empty, "
+                           "processing full account range."
+                   NOT AT END
+                       MOVE PARM-RANGE-LOW TO WS-PARTITION-LOW
+                       MOVE PARM-RANGE-HIGH TO WS-PARTITION-HIGH
+                       DISPLAY "Partition range: " WS-PARTITION-LOW
+                           " to " WS-PARTITION-HIGH
+               END-READ
+               CLOSE PARTITION-PARM-FILE
+           END-IF.
+
+       INIT-CCY-RATE-TABLE.
+      *> 示例外币利率表；生产环境可改为从外部汇率/定价文件加载
+           MOVE 'USD' TO CCY-CODE-ENTRY(1).
+           MOVE 0.0150 TO CCY-RATE-ENTRY-RATE(1).
+           MOVE 'EUR' TO CCY-CODE-ENTRY(2).
+           MOVE 0.0100 TO CCY-RATE-ENTRY-RATE(2).
+           MOVE 'HKD' TO CCY-CODE-ENTRY(3).
+           MOVE 0.0120 TO CCY-RATE-ENTRY-RATE(3).
+
+       INIT-HOLIDAY-CALENDAR.
+      *> 月份天数表：平年先全部铺成常规天数，再按大小月和闰年逐一修正
+           MOVE 31 TO PCAL-MONTH-DAY-COUNT(1).
+           MOVE 28 TO PCAL-MONTH-DAY-COUNT(2).
+           MOVE 31 TO PCAL-MONTH-DAY-COUNT(3).
+           MOVE 30 TO PCAL-MONTH-DAY-COUNT(4).
+           MOVE 31 TO PCAL-MONTH-DAY-COUNT(5).
+           MOVE 30 TO PCAL-MONTH-DAY-COUNT(6).
+           MOVE 31 TO PCAL-MONTH-DAY-COUNT(7).
+           MOVE 31 TO PCAL-MONTH-DAY-COUNT(8).
+           MOVE 30 TO PCAL-MONTH-DAY-COUNT(9).
+           MOVE 31 TO PCAL-MONTH-DAY-COUNT(10).
+           MOVE 30 TO PCAL-MONTH-DAY-COUNT(11).
+           MOVE 31 TO PCAL-MONTH-DAY-COUNT(12).
+           PERFORM DETERMINE-LEAP-YEAR.
+      *> 示例节假日表；生产环境可改为从外部日历文件加载
+           MOVE 6 TO PCAL-HOLIDAY-COUNT.
+           MOVE 20260101 TO PCAL-HOLIDAY-DATE(1).
+           MOVE 20260216 TO PCAL-HOLIDAY-DATE(2).
+           MOVE 20260529 TO PCAL-HOLIDAY-DATE(3).
+           MOVE 20260704 TO PCAL-HOLIDAY-DATE(4).
+           MOVE 20261126 TO PCAL-HOLIDAY-DATE(5).
+           MOVE 20261225 TO PCAL-HOLIDAY-DATE(6).
+
+       DETERMINE-LEAP-YEAR.
+      *> 公元纪年闰年规则：能被4整除，且（不能被100整除，或能被400整除）
+           COMPUTE WS-POSTING-YEAR = WS-EFFECTIVE-DATE / 10000.
+           MOVE 'N' TO PCAL-IS-LEAP-YEAR.
+           MOVE 28 TO PCAL-MONTH-DAY-COUNT(2).
+           IF FUNCTION MOD(WS-POSTING-YEAR, 4) = 0 AND
+                   (FUNCTION MOD(WS-POSTING-YEAR, 100) NOT = 0 OR
+                    FUNCTION MOD(WS-POSTING-YEAR, 400) = 0)
+               MOVE 'Y' TO PCAL-IS-LEAP-YEAR
+               MOVE 29 TO PCAL-MONTH-DAY-COUNT(2)
+           END-IF.
+
+       CHECK-POSTING-DATE.
+           MOVE 'Y' TO WS-IS-BUSINESS-DAY.
+           COMPUTE WS-LILIAN-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-EFFECTIVE-DATE).
+           COMPUTE WS-DAY-OF-WEEK = FUNCTION MOD(WS-LILIAN-DATE - 1, 7).
+           IF WS-DAY-OF-WEEK = 5 OR WS-DAY-OF-WEEK = 6
+               MOVE 'N' TO WS-IS-BUSINESS-DAY
+           END-IF.
+           PERFORM VARYING WS-HOLIDAY-INDEX FROM 1 BY 1
+                   UNTIL WS-HOLIDAY-INDEX > PCAL-HOLIDAY-COUNT
+               IF WS-EFFECTIVE-DATE =
+                       PCAL-HOLIDAY-DATE(WS-HOLIDAY-INDEX)
+                   MOVE 'N' TO WS-IS-BUSINESS-DAY
+               END-IF
+           END-PERFORM.
+           IF WS-IS-BUSINESS-DAY = 'N'
+               DISPLAY "Run date " WS-EFFECTIVE-DATE
+                   " is not a business day; interest posting"
+               DISPLAY "suppressed for this run."
+           END-IF.
+
+       DETERMINE-ACCOUNT-TIER.
+      *> 账户分档模块，泛化自 ifelse.cob 的单一 NUM1 > 100 阈值判断：
+      *> 既选取本次适用利率，也给 OUTPUT-RECORD 打上对应的档次代码
+           EVALUATE TRUE
+               WHEN ACCOUNT-BALANCE < WS-TIER1-LIMIT
+                   MOVE WS-TIER1-RATE TO WS-APPLIED-RATE
+                   MOVE 'BRONZE' TO WS-ACCOUNT-TIER-CODE
+               WHEN ACCOUNT-BALANCE < WS-TIER2-LIMIT
+                   MOVE WS-TIER2-RATE TO WS-APPLIED-RATE
+                   MOVE 'SILVER' TO WS-ACCOUNT-TIER-CODE
+               WHEN OTHER
+                   MOVE WS-INTEREST-RATE TO WS-APPLIED-RATE
+                   MOVE 'GOLD' TO WS-ACCOUNT-TIER-CODE
+           END-EVALUATE.
+
+       DETERMINE-CCY-RATE.
+      *> 非本币账户改按外币利率表取值，而不是本币的档次利率，
+      *> 这样外币账户的计息才不会被当成本币处理
+           IF CURRENCY-CODE NOT = SPACES AND CURRENCY-CODE NOT = 'CNY'
+               MOVE 'N' TO WS-CCY-FOUND
+               PERFORM VARYING WS-CCY-INDEX FROM 1 BY 1
+                       UNTIL WS-CCY-INDEX > 3
+                   IF CCY-CODE-ENTRY(WS-CCY-INDEX) = CURRENCY-CODE
+                       MOVE CCY-RATE-ENTRY-RATE(WS-CCY-INDEX)
+                           TO WS-APPLIED-RATE
+                       MOVE 'Y' TO WS-CCY-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-CCY-FOUND = 'N'
+                   DISPLAY "*** No FX rate on file for currency "
+                       CURRENCY-CODE " on account " ACCOUNT-ID
+               END-IF
+           END-IF.
+
+       WRITE-DORMANT-RECORD.
+           MOVE ACCOUNT-ID      TO DORM-ACCOUNT-ID.
+           MOVE ACCOUNT-NAME    TO DORM-ACCOUNT-NAME.
+           MOVE ACCOUNT-BALANCE TO DORM-ACCOUNT-BALANCE.
+           IF WS-SIMULATION-MODE NOT = 'Y'
+               WRITE DORMANT-RECORD
+           END-IF.
+
+       MERGE-PRIOR-BALANCE.
+      *> 把今日余额并入本计息周期的逐日累计，取得滚存的平均日余额，
+      *> 供计提利息时作为计息基数，而不是拿当天这一个快照来计息。
+      *> 试算模式下仍按同样的算法算出预览用的平均日余额，但不写回
+      *> PRIOR-BALANCE-FILE，避免一次"只看看"的试算永久改掉累计基数
+           MOVE ACCOUNT-ID TO PB-ACCOUNT-ID.
+           READ PRIOR-BALANCE-FILE
+               INVALID KEY
+                   MOVE ACCOUNT-BALANCE TO PB-BALANCE-SUM
+                   MOVE 1 TO PB-DAY-COUNT
+                   MOVE ACCOUNT-BALANCE TO PB-AVERAGE-BALANCE
+                   MOVE WS-EFFECTIVE-DATE TO PB-LAST-POSTING-DATE
+                   IF WS-SIMULATION-MODE NOT = 'Y'
+                       WRITE PRIOR-BALANCE-RECORD
+                   END-IF
+               NOT INVALID KEY
+                   ADD ACCOUNT-BALANCE TO PB-BALANCE-SUM
+                   ADD 1 TO PB-DAY-COUNT
+                   COMPUTE PB-AVERAGE-BALANCE =
+                       PB-BALANCE-SUM / PB-DAY-COUNT
+                   IF WS-SIMULATION-MODE NOT = 'Y'
+                       REWRITE PRIOR-BALANCE-RECORD
+                           INVALID KEY
+                               DISPLAY "*** Unable to update "
+                                   "prior-balance for account "
+                                   ACCOUNT-ID
+                       END-REWRITE
+                   END-IF
+           END-READ.
+           MOVE PB-AVERAGE-BALANCE TO WS-AVERAGE-DAILY-BALANCE.
+
+       RESET-AVERAGE-BALANCE-PERIOD.
+      *> 计提利息后，本计息周期结束，清零累计，从今日余额重新起算下一周期，
+      *> 并把本次过账日期记下来，作为下一周期计算实际计息天数的基准。
+      *> 试算模式下不落地，PRIOR-BALANCE-FILE 上的累计基数保持不变
+           MOVE 0 TO PB-BALANCE-SUM.
+           MOVE 0 TO PB-DAY-COUNT.
+           MOVE ACCOUNT-BALANCE TO PB-AVERAGE-BALANCE.
+           MOVE WS-EFFECTIVE-DATE TO PB-LAST-POSTING-DATE.
+           IF WS-SIMULATION-MODE NOT = 'Y'
+               REWRITE PRIOR-BALANCE-RECORD
+                   INVALID KEY
+                       DISPLAY "*** Unable to reset prior-balance "
+                           "period for account " ACCOUNT-ID
+               END-REWRITE
+           END-IF.
+
+       COMPUTE-DAYS-SINCE-LAST-POST.
+      *> 用 FUNCTION INTEGER-OF-DATE 的天数差得出本周期实际计息天数，
+      *> 这个天数本身已经正确处理了大小月和闰年，不需要另外手算月份表；
+      *> 再按 365 天年化折算出本周期实际适用的利率
+           IF PB-LAST-POSTING-DATE = 0
+               MOVE 30 TO WS-DAYS-SINCE-LAST-POST
+           ELSE
+               COMPUTE WS-DAYS-SINCE-LAST-POST =
+                   FUNCTION INTEGER-OF-DATE(WS-EFFECTIVE-DATE) -
+                   FUNCTION INTEGER-OF-DATE(PB-LAST-POSTING-DATE)
+           END-IF.
+           COMPUTE WS-PERIOD-RATE ROUNDED =
+               WS-APPLIED-RATE * WS-DAYS-SINCE-LAST-POST / 365
+               ON SIZE ERROR
+                   PERFORM FLAG-BALANCE-OVERFLOW
+           END-COMPUTE.
+
+       CALCULATE-NEW-BALANCE.
+           IF DORMANT-FLAG = 'Y'
+      *        静止账户跳过计息，余额原样滚存
+               MOVE ACCOUNT-BALANCE TO WS-NEW-BALANCE
+               MOVE 0 TO WS-APPLIED-RATE
+               MOVE 0 TO TEMP-RESULT
+               MOVE 'DORM' TO WS-ACCOUNT-TIER-CODE
+           ELSE
+               PERFORM DETERMINE-ACCOUNT-TIER  *> 按余额档次选取适用利率并打上档次代码
+               PERFORM DETERMINE-CCY-RATE  *> 外币账户改按外币利率表覆盖适用利率
+               IF WS-RUN-TYPE = 'MONTH-END' AND WS-IS-BUSINESS-DAY = 'Y'
+                   PERFORM COMPUTE-DAYS-SINCE-LAST-POST  *> 按实际自然日天数折算本周期适用利率，而非整年利率
+                   IF WS-FORMULA-VERSION = 'C'
+      *                复利系数单独用高精度字段计算，避免连乘后
+      *                再减 1 相减抵消有效小数位，导致结果低于单利
+                       COMPUTE WS-COMPOUND-FACTOR =
+                           (1 + (WS-PERIOD-RATE /
+                               WS-COMPOUND-PERIODS)) **
+                               WS-COMPOUND-PERIODS
+                           ON SIZE ERROR
+                               PERFORM FLAG-BALANCE-OVERFLOW
+                       END-COMPUTE
+                       COMPUTE TEMP-RESULT =
+                           WS-AVERAGE-DAILY-BALANCE *
+                               (WS-COMPOUND-FACTOR - 1)
+      *                    复利：按月复利年化后的利息金额，利率已按实际天数折算
+                           ON SIZE ERROR
+                               PERFORM FLAG-BALANCE-OVERFLOW
+                       END-COMPUTE
+                   ELSE
+                       COMPUTE TEMP-RESULT =
+                           WS-AVERAGE-DAILY-BALANCE * WS-PERIOD-RATE
+      *                    单利：以本周期平均日余额乘以实际天数折算后的利率计息
+                           ON SIZE ERROR
+                               PERFORM FLAG-BALANCE-OVERFLOW
+                       END-COMPUTE
+                   END-IF
+                   COMPUTE WS-NEW-BALANCE = ACCOUNT-BALANCE +
+                       TEMP-RESULT
+                       ON SIZE ERROR
+                           PERFORM FLAG-BALANCE-OVERFLOW
+                   END-COMPUTE
+                   PERFORM RESET-AVERAGE-BALANCE-PERIOD
+               ELSE
+      *            DAILY 运行只滚存余额，不计提利息
+                   MOVE ACCOUNT-BALANCE TO WS-NEW-BALANCE
+                   MOVE 0 TO WS-APPLIED-RATE
+                   MOVE 0 TO TEMP-RESULT
+               END-IF
+           END-IF.
            DISPLAY 'WS-NEW-BALANCE: ' WS-NEW-BALANCE.
            DISPLAY 'ACCOUNT-BALANCE: ' ACCOUNT-BALANCE.
-           DISPLAY 'WS-INTEREST-RATE: ' WS-INTEREST-RATE.
+           DISPLAY 'WS-APPLIED-RATE: ' WS-APPLIED-RATE.
+           DISPLAY 'DAYS SINCE LAST POST: ' WS-DAYS-SINCE-LAST-POST.
+           DISPLAY 'PERIOD RATE: ' WS-PERIOD-RATE.
            DISPLAY 'INTEREST AMOUNT: ' TEMP-RESULT.
-           
+
            *> 强制格式化为2位小数
            IF WS-NEW-BALANCE NOT = FUNCTION NUMVAL(WS-NEW-BALANCE) THEN
                DISPLAY 'Error in balance calculation: ' WS-NEW-BALANCE
@@ -73,20 +816,143 @@
 
 
        APPLY-MANAGEMENT-FEE.
-           IF WS-NEW-BALANCE < 10000.00  *> 如果新余额小于10000.00
-               COMPUTE WS-NEW-BALANCE = WS-NEW-BALANCE - 
-               WS-MANAGEMENT-FEE.  *> 扣除管理费用
-       
+           MOVE 'N' TO OVERDRAFT-FLAG.
+           MOVE 0 TO WS-FEE-AMOUNT.
+           IF DORMANT-FLAG = 'Y'
+      *        静止账户不扣管理费/透支费
+               CONTINUE
+           ELSE IF WS-NEW-BALANCE < 0  *> 余额已经为负，属于透支账户
+               COMPUTE WS-NEW-BALANCE =
+                   WS-NEW-BALANCE - WS-OVERDRAFT-FEE
+               MOVE WS-OVERDRAFT-FEE TO WS-FEE-AMOUNT
+               MOVE 'Y' TO OVERDRAFT-FLAG
+           ELSE IF WS-NEW-BALANCE < 10000.00  *> 如果新余额小于10000.00
+               COMPUTE WS-NEW-BALANCE = WS-NEW-BALANCE -
+                   WS-MANAGEMENT-FEE  *> 扣除管理费用
+               MOVE WS-MANAGEMENT-FEE TO WS-FEE-AMOUNT
+               IF WS-NEW-BALANCE < 0
+                   MOVE 'Y' TO OVERDRAFT-FLAG  *> 扣费后转为透支
+               END-IF
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE ACCOUNT-ID      TO AUDIT-ACCOUNT-ID.
+           MOVE ACCOUNT-BALANCE TO AUDIT-BEFORE-BALANCE.
+           MOVE WS-NEW-BALANCE  TO AUDIT-AFTER-BALANCE.
+           MOVE TEMP-RESULT     TO AUDIT-INTEREST-AMOUNT.
+           MOVE WS-FEE-AMOUNT   TO AUDIT-FEE-AMOUNT.
+           IF WS-SIMULATION-MODE NOT = 'Y'
+               WRITE AUDIT-RECORD
+           END-IF.
+           ADD TEMP-RESULT TO WS-TOTAL-INTEREST-POSTED.  *> 累计本次计提利息，供总账接口汇总（试算模式下仅用于预览总额，不落地审计记录）
+           ADD WS-FEE-AMOUNT TO WS-TOTAL-FEES-COLLECTED.  *> 累计本次收取费用，供总账接口汇总
+
+       WRITE-BACK-YTD-INTEREST.
+      *> 月末计提利息后，把计提/扣费后的新余额和累计数回写主文件，
+      *> 新余额一并过账，否则计提的利息和费用只会留在审计/总账记录里
+      *> 而从未真正计入本金，下一周期的平均日余额也会继续从旧余额算起
+           MOVE WS-NEW-BALANCE TO ACCOUNT-BALANCE.
+           ADD TEMP-RESULT TO YTD-INTEREST-PAID
+               ON SIZE ERROR
+                   PERFORM FLAG-BALANCE-OVERFLOW
+           END-ADD.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "*** Unable to update YTD interest for "
+                       "account " ACCOUNT-ID
+           END-REWRITE.
+
        WRITE-OUTPUT-RECORD.
            MOVE ACCOUNT-ID TO ACCT-ID.  *> 将账户ID写入输出记录
            MOVE ACCOUNT-NAME TO ACCT-NAME.  *> 将账户名称写入输出记录
            MOVE WS-NEW-BALANCE TO FINAL-ACCOUNT-BALANCE.  *> 将新的账户余额写入输出记录
+           MOVE WS-ACCOUNT-TIER-CODE TO ACCT-TIER-CODE.  *> 打上本次适用的账户档次代码
       *    DISPLAY 'WS-NEW-BALANCE: ' WS-NEW-BALANCE
 
-           WRITE OUTPUT-RECORD.  *> 将输出记录写入文件
+           IF WS-SIMULATION-MODE NOT = 'Y'
+               WRITE OUTPUT-RECORD  *> 将输出记录写入文件
+           END-IF.
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+       FLAG-BALANCE-OVERFLOW.
+      *> 计提利息/费用时溢出 PIC 9(7)V99，转拒绝队列而不是静默截断
+           MOVE 'Y' TO WS-REJECT-SWITCH.
+           MOVE 'OVFL' TO WS-REJECT-REASON.
+           DISPLAY "*** SIZE ERROR on account " ACCOUNT-ID
+               " -- routed to exception queue ***".
 
        UPDATE-TOTAL-BALANCE.
-           ADD WS-NEW-BALANCE TO WS-TOTAL-BALANCE.  *> 将新余额添加到总余额中
+           ADD WS-NEW-BALANCE TO WS-TOTAL-BALANCE
+               ON SIZE ERROR
+                   DISPLAY "*** SIZE ERROR accumulating "
+                       "WS-TOTAL-BALANCE for account " ACCOUNT-ID
+           END-ADD.
+
+       ACCUMULATE-RANGE-SUBTOTAL.
+      *> 泛化自 perform_loop.cob：不再固定累加 1 到 10，而是按账户ID
+      *> 区间（每 WS-SUBTOTAL-RANGE-SIZE 个账户）滚动累加一笔分段小计
+           IF WS-FIRST-SUBTOTAL = 'Y'
+               COMPUTE WS-SUBTOTAL-RANGE-NBR =
+                   ACCOUNT-ID / WS-SUBTOTAL-RANGE-SIZE
+               MOVE 'N' TO WS-FIRST-SUBTOTAL
+           ELSE
+               IF (ACCOUNT-ID / WS-SUBTOTAL-RANGE-SIZE) NOT =
+                       WS-SUBTOTAL-RANGE-NBR
+                   PERFORM FLUSH-RANGE-SUBTOTAL
+                   COMPUTE WS-SUBTOTAL-RANGE-NBR =
+                       ACCOUNT-ID / WS-SUBTOTAL-RANGE-SIZE
+               END-IF
+           END-IF.
+           ADD WS-NEW-BALANCE TO WS-RANGE-SUBTOTAL.
+
+       FLUSH-RANGE-SUBTOTAL.
+           IF WS-FIRST-SUBTOTAL = 'N'
+               DISPLAY "SUB-TOTAL for account range "
+                   WS-SUBTOTAL-RANGE-NBR ": " WS-RANGE-SUBTOTAL
+           END-IF.
+           MOVE 0 TO WS-RANGE-SUBTOTAL.
+
+       WRITE-GL-JOURNAL-FEED.
+      *> 利息支出借记、应付利息贷记；费用应收借记、费用收入贷记，
+      *> 分录金额取本次运行的计提利息/收取费用合计，供财务月结上传
+           MOVE WS-EFFECTIVE-DATE  TO GL-JE-DATE.
+           MOVE 'INTEXP'           TO GL-ACCOUNT-CODE.
+           MOVE 'DR'               TO GL-DEBIT-CREDIT.
+           MOVE WS-TOTAL-INTEREST-POSTED TO GL-AMOUNT.
+           MOVE 'Interest expense - batch posting' TO GL-DESCRIPTION.
+           WRITE GL-RECORD.
+
+           MOVE WS-EFFECTIVE-DATE  TO GL-JE-DATE.
+           MOVE 'INTPAY'           TO GL-ACCOUNT-CODE.
+           MOVE 'CR'               TO GL-DEBIT-CREDIT.
+           MOVE WS-TOTAL-INTEREST-POSTED TO GL-AMOUNT.
+           MOVE 'Interest payable - batch posting' TO GL-DESCRIPTION.
+           WRITE GL-RECORD.
+
+           MOVE WS-EFFECTIVE-DATE  TO GL-JE-DATE.
+           MOVE 'FEERCV'           TO GL-ACCOUNT-CODE.
+           MOVE 'DR'               TO GL-DEBIT-CREDIT.
+           MOVE WS-TOTAL-FEES-COLLECTED TO GL-AMOUNT.
+           MOVE 'Fee receivable - batch posting' TO GL-DESCRIPTION.
+           WRITE GL-RECORD.
+
+           MOVE WS-EFFECTIVE-DATE  TO GL-JE-DATE.
+           MOVE 'FEEINC'           TO GL-ACCOUNT-CODE.
+           MOVE 'CR'               TO GL-DEBIT-CREDIT.
+           MOVE WS-TOTAL-FEES-COLLECTED TO GL-AMOUNT.
+           MOVE 'Fee income - batch posting' TO GL-DESCRIPTION.
+           WRITE GL-RECORD.
 
        DISPLAY-TOTAL-BALANCE.
-           DISPLAY "TOTAL BALANCE AFTER PROCESSING: " WS-TOTAL-BALANCE.  *> 显示处理后的总余额
+           DISPLAY "===== RUN CONTROL TOTALS =====".
+           DISPLAY "RECORDS READ      : " WS-RECORDS-READ.
+           DISPLAY "RECORDS WRITTEN   : " WS-RECORDS-WRITTEN.
+           DISPLAY "RECORDS REJECTED  : " WS-RECORDS-REJECTED.
+           DISPLAY "OPENING TOTAL BALANCE: " WS-OPENING-BALANCE.
+           DISPLAY "CLOSING TOTAL BALANCE: " WS-TOTAL-BALANCE.
+           IF WS-RECORDS-READ NOT =
+                   WS-RECORDS-WRITTEN + WS-RECORDS-REJECTED
+               DISPLAY "*** RUN OUT OF BALANCE ***"
+           ELSE
+               DISPLAY "Run balanced: read = written + rejected."
+           END-IF.
