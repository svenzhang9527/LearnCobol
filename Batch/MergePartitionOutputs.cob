@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.                                          *> 程序标识部分
+       PROGRAM-ID. MergePartitionOutputs.  *> 合并各分片并行批次产出的 ACCOUNT_OUTPUT.DAT 及汇总总计
+
+      *> BatchAccountProcessor 按 PARTITION_PARM.DAT 的账户ID区间并行跑出
+      *> PARTITION_1.DAT..PARTITION_4.DAT 四个分片结果后，由本程序顺序
+      *> 合并为一份 ACCOUNT_OUTPUT.DAT，并把各分片总计重新汇总成总计数
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTITION-1-FILE ASSIGN TO "PARTITION_1.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PART1-STATUS.
+           SELECT PARTITION-2-FILE ASSIGN TO "PARTITION_2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PART2-STATUS.
+           SELECT PARTITION-3-FILE ASSIGN TO "PARTITION_3.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PART3-STATUS.
+           SELECT PARTITION-4-FILE ASSIGN TO "PARTITION_4.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PART4-STATUS.
+           SELECT MERGED-OUTPUT-FILE ASSIGN TO "ACCOUNT_OUTPUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTITION-1-FILE.
+       01  PARTITION-1-RECORD.
+           COPY ACCTOUT.
+       FD  PARTITION-2-FILE.
+       01  PARTITION-2-RECORD.
+           COPY ACCTOUT.
+       FD  PARTITION-3-FILE.
+       01  PARTITION-3-RECORD.
+           COPY ACCTOUT.
+       FD  PARTITION-4-FILE.
+       01  PARTITION-4-RECORD.
+           COPY ACCTOUT.
+       FD  MERGED-OUTPUT-FILE.  *> 与 BatchAccountProcessor 共用同一份输出记录布局
+       01  MERGED-OUTPUT-RECORD.
+           COPY ACCTOUT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PART1-STATUS      PIC XX VALUE '00'.
+       01  WS-PART2-STATUS      PIC XX VALUE '00'.
+       01  WS-PART3-STATUS      PIC XX VALUE '00'.
+       01  WS-PART4-STATUS      PIC XX VALUE '00'.
+       01  WS-GRAND-COUNT       PIC 9(7) VALUE 0.  *> 合并后的总账户数
+       01  WS-GRAND-TOTAL       PIC S9(9)V99 VALUE 0.  *> 合并后的总余额
+
+       PROCEDURE DIVISION.
+
+       BEGIN-PROGRAM.
+           OPEN OUTPUT MERGED-OUTPUT-FILE.
+
+           PERFORM MERGE-PARTITION-1.
+           PERFORM MERGE-PARTITION-2.
+           PERFORM MERGE-PARTITION-3.
+           PERFORM MERGE-PARTITION-4.
+
+           CLOSE MERGED-OUTPUT-FILE.
+           DISPLAY "===== PARTITION MERGE SUMMARY =====".
+           DISPLAY "Accounts merged: " WS-GRAND-COUNT.
+           DISPLAY "Combined balance: " WS-GRAND-TOTAL.
+           STOP RUN.
+
+       MERGE-PARTITION-1.
+           OPEN INPUT PARTITION-1-FILE.
+           IF WS-PART1-STATUS = '00'
+               PERFORM UNTIL WS-PART1-STATUS = '10'
+                   READ PARTITION-1-FILE
+                       AT END
+                           MOVE '10' TO WS-PART1-STATUS
+                       NOT AT END
+                           MOVE PARTITION-1-RECORD
+                               TO MERGED-OUTPUT-RECORD
+                           WRITE MERGED-OUTPUT-RECORD
+                           ADD 1 TO WS-GRAND-COUNT
+                           ADD FINAL-ACCOUNT-BALANCE
+                               OF PARTITION-1-RECORD TO WS-GRAND-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE PARTITION-1-FILE
+           ELSE
+               DISPLAY "PARTITION_1.DAT not available, skipping."
+           END-IF.
+
+       MERGE-PARTITION-2.
+           OPEN INPUT PARTITION-2-FILE.
+           IF WS-PART2-STATUS = '00'
+               PERFORM UNTIL WS-PART2-STATUS = '10'
+                   READ PARTITION-2-FILE
+                       AT END
+                           MOVE '10' TO WS-PART2-STATUS
+                       NOT AT END
+                           MOVE PARTITION-2-RECORD
+                               TO MERGED-OUTPUT-RECORD
+                           WRITE MERGED-OUTPUT-RECORD
+                           ADD 1 TO WS-GRAND-COUNT
+                           ADD FINAL-ACCOUNT-BALANCE
+                               OF PARTITION-2-RECORD TO WS-GRAND-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE PARTITION-2-FILE
+           ELSE
+               DISPLAY "PARTITION_2.DAT not available, skipping."
+           END-IF.
+
+       MERGE-PARTITION-3.
+           OPEN INPUT PARTITION-3-FILE.
+           IF WS-PART3-STATUS = '00'
+               PERFORM UNTIL WS-PART3-STATUS = '10'
+                   READ PARTITION-3-FILE
+                       AT END
+                           MOVE '10' TO WS-PART3-STATUS
+                       NOT AT END
+                           MOVE PARTITION-3-RECORD
+                               TO MERGED-OUTPUT-RECORD
+                           WRITE MERGED-OUTPUT-RECORD
+                           ADD 1 TO WS-GRAND-COUNT
+                           ADD FINAL-ACCOUNT-BALANCE
+                               OF PARTITION-3-RECORD TO WS-GRAND-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE PARTITION-3-FILE
+           ELSE
+               DISPLAY "PARTITION_3.DAT not available, skipping."
+           END-IF.
+
+       MERGE-PARTITION-4.
+           OPEN INPUT PARTITION-4-FILE.
+           IF WS-PART4-STATUS = '00'
+               PERFORM UNTIL WS-PART4-STATUS = '10'
+                   READ PARTITION-4-FILE
+                       AT END
+                           MOVE '10' TO WS-PART4-STATUS
+                       NOT AT END
+                           MOVE PARTITION-4-RECORD
+                               TO MERGED-OUTPUT-RECORD
+                           WRITE MERGED-OUTPUT-RECORD
+                           ADD 1 TO WS-GRAND-COUNT
+                           ADD FINAL-ACCOUNT-BALANCE
+                               OF PARTITION-4-RECORD TO WS-GRAND-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE PARTITION-4-FILE
+           ELSE
+               DISPLAY "PARTITION_4.DAT not available, skipping."
+           END-IF.
