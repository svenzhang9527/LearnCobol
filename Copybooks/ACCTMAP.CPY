@@ -0,0 +1,28 @@
+      *> ACCTMAP.CPY - 账户余额查询屏幕 (BMS 映射组 ACCTMAP) 的符号映射
+      *> 柜员输入 ACCOUNT-ID，联机程序回显账户名称及余额
+      *> 由 Cics/ACCTMAP.bms 的宏汇编产出，此处手工维护
+       01  ACCTMAPI.
+           05  FILLER          PIC X(12).
+           05  ACCTIDL         PIC S9(4) COMP.
+           05  ACCTIDF         PIC X.
+           05  FILLER REDEFINES ACCTIDF.
+               10  ACCTIDA     PIC X.
+           05  ACCTIDI         PIC X(4).
+           05  ACCTNAML        PIC S9(4) COMP.
+           05  ACCTNAMF        PIC X.
+           05  FILLER REDEFINES ACCTNAMF.
+               10  ACCTNAMA    PIC X.
+           05  ACCTNAMI        PIC X(10).
+           05  ACCTBALL        PIC S9(4) COMP.
+           05  ACCTBALF        PIC X.
+           05  FILLER REDEFINES ACCTBALF.
+               10  ACCTBALA    PIC X.
+           05  ACCTBALI        PIC X(11).
+
+       01  ACCTMAPO REDEFINES ACCTMAPI.
+           05  FILLER          PIC X(12).
+           05  ACCTIDO         PIC X(4).
+           05  FILLER          PIC X(3).
+           05  ACCTNAMO        PIC X(10).
+           05  FILLER          PIC X(3).
+           05  ACCTBALO        PIC X(11).
