@@ -0,0 +1,8 @@
+      *> ACCTREC.CPY - 账户主文件记录布局（索引文件，主键 ACCOUNT-ID）
+      *> 由 BatchAccountProcessor 及所有读写账户主文件的程序共用
+           05 ACCOUNT-ID            PIC 9(4).  *> 账户ID，4位数字，索引主键
+           05 ACCOUNT-NAME          PIC X(10).  *> 账户名称，最大10个字符
+           05 ACCOUNT-BALANCE       PIC S9(7)V99 COMP-3.  *> 账户余额，压缩十进制存储以缩小主文件体积；允许为负以反映透支账户
+           05 YTD-INTEREST-PAID     PIC 9(7)V99 COMP-3.  *> 本年累计已付利息，供年度利息报税单使用
+           05 CURRENCY-CODE         PIC X(3).  *> 记账币种，如 CNY/USD/EUR，缺省视为本币 CNY
+           05 DORMANT-FLAG          PIC X.  *> 'Y' 表示账户处于静止状态，跳过计息和扣费
