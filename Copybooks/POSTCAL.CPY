@@ -0,0 +1,10 @@
+      *> POSTCAL.CPY - 过账日历：月份天数表、闰年判断标志、节假日表，
+      *> 配合 FUNCTION INTEGER-OF-DATE 判断周末/营业日，也让按实际
+      *> 计息天数过账时能校验日期本身是否落在当月有效范围内
+           05 PCAL-MONTH-DAYS.
+               10 PCAL-MONTH-DAY-COUNT OCCURS 12 TIMES PIC 9(2)
+                   VALUE 31.
+           05 PCAL-IS-LEAP-YEAR     PIC X VALUE 'N'.  *> 'Y'/'N'，按当年重新判断后回填
+           05 PCAL-HOLIDAY-COUNT    PIC 9(2) VALUE 0.
+           05 PCAL-HOLIDAY-TABLE.
+               10 PCAL-HOLIDAY-DATE OCCURS 10 TIMES PIC 9(8) VALUE 0.
