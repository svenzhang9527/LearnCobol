@@ -0,0 +1,7 @@
+      *> ACCTOUT.CPY - BatchAccountProcessor 处理后输出记录布局
+      *> 由 BatchAccountProcessor 及读取 ACCOUNT_OUTPUT.DAT 的报表程序共用
+           05 ACCT-ID             PIC 9(4).  *> 账户ID，4位数字
+           05 ACCT-NAME           PIC X(10).  *> 账户名称，最大10个字符
+           05 FINAL-ACCOUNT-BALANCE PIC S9(7)V99.  *> 最终账户余额，允许为负（透支）；OUTPUT-FILE 为行顺序文件，不可压缩存储
+           05 OVERDRAFT-FLAG      PIC X.  *> 'Y' 表示该账户已透支，需转催收处理
+           05 ACCT-TIER-CODE      PIC X(6).  *> BRONZE/SILVER/GOLD，定价所用的账户档次
